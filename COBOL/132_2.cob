@@ -5,6 +5,14 @@
        FILE-CONTROL. SELECT employee-info    ASSIGN TO emp-info
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT payroll-record  ASSIGN TO printer.
+                     SELECT reject-listing  ASSIGN TO rej-info
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT employee-master-file ASSIGN TO EMP-MASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EM-EMPLOYEE-NAME.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  employee-info.
@@ -15,6 +23,8 @@
               10  territory-NO         pic X(2).
               10  office-NO            pic X(2).
            05  annual-salary           pic X(6).
+           05  annual-salary-numeric   redefines annual-salary
+                                        pic 9(6).
            05  social-security-NO      pic X(9).
            05  NO-of-dependents        pic XX.
            05  job-classification-code pic XX.
@@ -36,31 +46,160 @@
            05  NO-of-dependents-out        pic XX.
            05                              pic XX.
            05  job-classification-code-out pic XX.
+       fd  reject-listing.
+           COPY REJLIST.
+       fd  employee-master-file.
+           COPY EMPMAST.
+       fd  run-log-file.
+           COPY RUNLOG.
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  employee-count           pic 9(6) value 0.
+       01  salary-control-total     pic 9(8) value 0.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-rejected pic 9(7) value 0.
+       01  valid-class-code-sw      pic x value 'Y'.
+           88  valid-class-code          value 'Y'.
+       01  class-code-tbl-idx       pic 9(2) comp.
+       01  approved-class-codes-values.
+           05                              pic XX value "EX".
+           05                              pic XX value "MG".
+           05                              pic XX value "SP".
+           05                              pic XX value "ST".
+           05                              pic XX value "TC".
+       01  approved-class-codes redefines approved-class-codes-values.
+           05  approved-class-code OCCURS 5 TIMES pic XX.
+       01  trailer-line.
+           05                              pic x(5) value "TOTAL".
+           05                              pic x(3).
+           05  employee-count-out          pic zzz,zz9.
+           05                              pic x(5) value " EMPS".
+           05                              pic x(5).
+           05  salary-control-total-out    pic $zz,zzz,zz9.
+       01  first-record-sw          pic x value 'Y'.
+           88  first-record              value 'Y'.
+       01  prev-location-code.
+           05  prev-territory-NO        pic X(2).
+           05  prev-office-NO           pic X(2).
+       01  location-subtotal-salary pic 9(8) value 0.
+       01  subtotal-line.
+           05                              pic x(9) value "SUBTOTAL ".
+           05                              pic x(4) value "TERR".
+           05                              pic x.
+           05  subtotal-territory-NO-out   pic X(2).
+           05                              pic x(4) value " OFC".
+           05                              pic x.
+           05  subtotal-office-NO-out      pic X(2).
+           05                              pic x(3).
+           05  subtotal-salary-out         pic $zz,zzz,zz9.
        PROCEDURE DIVISION.
        100-main-module.
-           open input employee-info 
-                output payroll-record 
+           open input employee-info
+                output payroll-record
+                output reject-listing
+                input employee-master-file
+                extend run-log-file
            perform until are-there-more-records = 'no '
-              read employee-info 
+              read employee-info
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-move-routine
+                       add 1 to run-log-records-in
+                       perform 300-validate-class-code
+                       if valid-class-code
+                          perform 200-move-routine
+                       else
+                          perform 250-reject-routine
+                       end-if
               end-read
            END-PERFORM
-           close employee-info 
-                 payroll-record 
+           if not first-record
+              perform 450-print-location-subtotal
+           end-if
+           move spaces to trailer-line
+           move employee-count to employee-count-out
+           move salary-control-total to salary-control-total-out
+           write print-rec from trailer-line
+           perform 900-write-run-log
+           close employee-info
+                 payroll-record
+                 reject-listing
+                 employee-master-file
+                 run-log-file
            stop run.
        200-move-routine.
+           if first-record
+              move territory-NO to prev-territory-NO
+              move office-NO to prev-office-NO
+              move 'N' to first-record-sw
+           else
+              if territory-NO not = prev-territory-NO
+                 or office-NO not = prev-office-NO
+                 perform 450-print-location-subtotal
+                 move territory-NO to prev-territory-NO
+                 move office-NO to prev-office-NO
+              end-if
+           end-if
            move spaces to print-rec
            move employee-NO to employee-NO-out
            move employee-name to employee-name-out
            move territory-NO to territory-NO-out
            move office-NO to office-NO-out
-           move annual-salary to annual-salary-out 
-           move social-security-NO to social-security-NO-out 
+           move annual-salary to annual-salary-out
+           move social-security-NO to social-security-NO-out
            move NO-of-dependents to NO-of-dependents-out
-           move job-classification-code to job-classification-code-out 
+           move job-classification-code to job-classification-code-out
+           add 1 to employee-count
+           add annual-salary-numeric to salary-control-total
+           add annual-salary-numeric to location-subtotal-salary
+           perform 280-audit-against-master
            write print-rec.
+       280-audit-against-master.
+           move employee-name to EM-EMPLOYEE-NAME
+           read employee-master-file
+                invalid key
+                   continue
+                not invalid key
+                   if EM-ANNUAL-SALARY NOT = annual-salary-numeric
+                      move spaces to SUSPENSE-REC
+                      move "132_2   " to SUSP-SOURCE-PROGRAM
+                      move employee-NO to SUSP-KEY-FIELD
+                      move "SALARY DIFFERS FROM MASTER" to SUSP-REASON
+                      write SUSPENSE-REC
+                   end-if
+           end-read.
+       450-print-location-subtotal.
+           move spaces to subtotal-line
+           move prev-territory-NO to subtotal-territory-NO-out
+           move prev-office-NO to subtotal-office-NO-out
+           move location-subtotal-salary to subtotal-salary-out
+           write print-rec from subtotal-line
+           move 0 to location-subtotal-salary.
+       250-reject-routine.
+           add 1 to run-log-records-rejected
+           move spaces to SUSPENSE-REC
+           move "132_2   " to SUSP-SOURCE-PROGRAM
+           move employee-NO to SUSP-KEY-FIELD(1:5)
+           move job-classification-code to SUSP-KEY-FIELD(7:2)
+           move "BAD JOB CLASSIFICATION CODE" to SUSP-REASON
+           write SUSPENSE-REC.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "132_2   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move employee-count to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
+       300-validate-class-code.
+           move 'N' to valid-class-code-sw
+           perform varying class-code-tbl-idx from 1 by 1
+                   until class-code-tbl-idx > 5
+              if job-classification-code =
+                    approved-class-code(class-code-tbl-idx)
+                 move 'Y' to valid-class-code-sw
+              end-if
+           end-perform.
