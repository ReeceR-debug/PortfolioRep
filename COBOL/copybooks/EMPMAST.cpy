@@ -0,0 +1,10 @@
+      *> Shared employee master record, keyed by employee name since
+      *> that is the common join key across the existing transaction
+      *> layouts (none of them carry a uniform employee number).
+       01  EMPLOYEE-MASTER-REC.
+           05  EM-EMPLOYEE-NAME        PIC X(20).
+           05  EM-TERR-NO              PIC X(2).
+           05  EM-OFFICE-NO            PIC X(2).
+           05  EM-ANNUAL-SALARY        PIC 9(6).
+           05  EM-HOURLY-RATE          PIC 9V99.
+           05  EM-YEAR-HIRED           PIC 9(4).
