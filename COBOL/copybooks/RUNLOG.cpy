@@ -0,0 +1,17 @@
+      *> Shared run-log record, appended to by every batch program at
+      *> the end of its run so there is a historical record of what
+      *> each job actually processed, independent of the printed
+      *> report output.
+       01  RUN-LOG-REC.
+           05  RL-PROGRAM-NAME         PIC X(8).
+           05                          PIC X(2).
+           05  RL-RUN-DATE             PIC 9(8).
+           05                          PIC X(2).
+           05  RL-RUN-TIME             PIC 9(6).
+           05                          PIC X(2).
+           05  RL-RECORDS-IN           PIC 9(7).
+           05                          PIC X(2).
+           05  RL-RECORDS-OUT          PIC 9(7).
+           05                          PIC X(2).
+           05  RL-RECORDS-REJECTED     PIC 9(7).
+           05                          PIC X(60).
