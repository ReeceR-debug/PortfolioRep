@@ -0,0 +1,14 @@
+      *> Federal/state withholding bracket table, shared by the payroll
+      *> programs that compute take-home net pay.
+       01  FEDERAL-WITHHOLD-TABLE.
+           05  FED-BRACKET OCCURS 3 TIMES.
+               10  FED-BRACKET-CEILING    pic 9(6)v99.
+               10  FED-BRACKET-RATE       pic 9v9(4).
+       01  FEDERAL-WITHHOLD-VALUES REDEFINES FEDERAL-WITHHOLD-TABLE.
+           05  pic 9(6)v99 value 250.00.
+           05  pic 9v9(4)  value 0.1000.
+           05  pic 9(6)v99 value 750.00.
+           05  pic 9v9(4)  value 0.1500.
+           05  pic 9(6)v99 value 999999.99.
+           05  pic 9v9(4)  value 0.2200.
+       01  STATE-WITHHOLD-RATE            pic 9v9(4) value 0.0400.
