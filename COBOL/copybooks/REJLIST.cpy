@@ -0,0 +1,9 @@
+      *> Shared reject/suspense record, written by every batch program
+      *> that diverts an invalid input record instead of posting it.
+       01  SUSPENSE-REC.
+           05  SUSP-SOURCE-PROGRAM     PIC X(8).
+           05                          PIC X(2).
+           05  SUSP-KEY-FIELD          PIC X(20).
+           05                          PIC X(2).
+           05  SUSP-REASON             PIC X(40).
+           05                          PIC X(60).
