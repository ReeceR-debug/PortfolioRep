@@ -1,10 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 255_1.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT cust-info    ASSIGN TO cust-file
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT payroll-record  ASSIGN TO printer.
+                     SELECT customer-master ASSIGN TO cust-mast
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS mast-customer-key.
+                     SELECT reject-listing ASSIGN TO cust-rej
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  cust-info.
@@ -18,8 +26,30 @@
        fd  payroll-record.
        01  print-rec.
            05 pic x(132).
+       fd  customer-master.
+       01  customer-master-rec.
+           05  mast-customer-key.
+               10  mast-Initial1        pic X(1).
+               10  mast-Initial2        pic X(1).
+               10  mast-last-name       pic X(10).
+           05  mast-first-name          pic X(12).
+           05  mast-full-last-name      pic X(15).
+       fd  reject-listing.
+           COPY REJLIST.
+       fd  run-log-file.
+           COPY RUNLOG.
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  lines-on-page            pic 9(3) value 0.
+       01  lines-per-page           pic 9(3) value 60.
+       01  page-number              pic 9(3) value 1.
+       01  trans-count              pic 9(6) value 0.
+       01  trans-amt-total          pic 9(8) value 0.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-rejected pic 9(7) value 0.
+       01  customer-found-sw       pic x value 'N'.
+           88  customer-found           value 'Y'.
        01  PAGE-HDR.
            05 pic x(5).
            05 pic x(4) value "Name".
@@ -27,44 +57,109 @@
            05 pic x(19) value "Date of Transaction".
            05 pic x(3).
            05 pic x(21) value "Amount of Transaction".
+           05 pic x(9).
+           05 pic x(4) value "PAGE".
+           05 pic x(1).
+           05 page-number-out       pic ZZ9.
        01  Next-Line pic x.
        01  info.
-           05  Initial1-out             pic X(1).
-           05                           pic x value ".".
-           05  Initial2-out             pic X(1).
-           05                           pic x value ".".
-           05  last-name-out            pic X(10).
-           05                           pic x(6).
+           05  first-name-out           pic X(12).
+           05                           pic x value " ".
+           05  last-name-out            pic X(15).
+           05                           pic x(5).
            05  mo-of-trans-out          pic X(2).
            05                           pic x value "/".
            05  yr-of-trans-out          pic X(4).
            05                           pic x(11).
            05  trans-amt-out            pic $ZZZ,ZZ9.
-           
+       01  trailer-line.
+           05                              pic x(5) value "TOTAL".
+           05                              pic x(3).
+           05  trans-count-out             pic zzz,zz9.
+           05                              pic x(6) value " TRANS".
+           05                              pic x(5).
+           05  trans-amt-total-out         pic $ZZ,ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        100-main-module.
-           open input cust-info 
-                output payroll-record 
-           WRITE print-rec FROM PAGE-HDR
-           WRITE print-rec FROM Next-Line
-           
+           open input cust-info
+                output payroll-record
+                output reject-listing
+                input customer-master
+                extend run-log-file
+           perform 800-write-page-header
+
            perform until are-there-more-records = 'no '
-              read cust-info 
+              read cust-info
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
+                       add 1 to run-log-records-in
+                       if lines-on-page >= lines-per-page
+                          perform 800-write-page-header
+                       end-if
                        perform 200-move-routine
                        WRITE print-rec FROM info
+                       add 1 to lines-on-page
               end-read
            END-PERFORM
-           close cust-info 
-                 payroll-record 
+           move spaces to trailer-line
+           move trans-count to trans-count-out
+           move trans-amt-total to trans-amt-total-out
+           write print-rec from trailer-line
+           perform 900-write-run-log
+           close cust-info
+                 payroll-record
+                 reject-listing
+                 customer-master
+                 run-log-file
            stop run.
+       800-write-page-header.
+           move page-number to page-number-out
+           WRITE print-rec FROM PAGE-HDR
+           WRITE print-rec FROM Next-Line
+           add 1 to page-number
+           move 0 to lines-on-page.
        200-move-routine.
            move spaces to print-rec
-           move Initial1 to Initial1-out 
-           move Initial2 to Initial2-out 
-           move last-name to last-name-out 
-           move mo-of-trans to mo-of-trans-out 
-           move yr-of-trans to yr-of-trans-out 
-           move trans-amt to trans-amt-out.
+           perform 250-lookup-customer-name
+           move mo-of-trans to mo-of-trans-out
+           move yr-of-trans to yr-of-trans-out
+           move trans-amt to trans-amt-out
+           add 1 to trans-count
+           add trans-amt to trans-amt-total.
+       250-lookup-customer-name.
+           move 'N' to customer-found-sw
+           move spaces to first-name-out
+           move last-name to last-name-out
+           move Initial1 to mast-Initial1
+           move Initial2 to mast-Initial2
+           move last-name to mast-last-name
+           read customer-master
+                invalid key
+                   continue
+                not invalid key
+                   move 'Y' to customer-found-sw
+                   move mast-first-name to first-name-out
+                   move mast-full-last-name to last-name-out
+           end-read
+           if not customer-found
+              perform 270-reject-routine
+           end-if.
+       270-reject-routine.
+           add 1 to run-log-records-rejected
+           move spaces to SUSPENSE-REC
+           move "255_1   " to SUSP-SOURCE-PROGRAM
+           move last-name to SUSP-KEY-FIELD
+           move "CUSTOMER NOT ON MASTER FILE" to SUSP-REASON
+           write SUSPENSE-REC.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "255_1   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move trans-count to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
