@@ -1,10 +1,14 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 132_2.
+       PROGRAM-ID. 135_8.
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. SELECT student-info    ASSIGN TO stud-info
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT stud-record  ASSIGN TO printer.
+                     SELECT exception-listing ASSIGN TO stud-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT financial-aid-file ASSIGN TO aid-info
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  student-info.
@@ -19,30 +23,123 @@
            05  num-credits-out      PIC 99.
            05                       pic x(20).
            05  tuition-out          pic 9(4).
+           05                       pic x(2).
+           05  activity-fee-out     pic 9(4).
+           05                       pic x(2).
+           05  technology-fee-out   pic 9(4).
+           05                       pic x(2).
+           05  part-time-surcharge-out pic 9(4).
+           05                       pic x(2).
+           05                       pic x(2).
+           05  aid-applied-out      pic 9(4).
+           05                       pic x(2).
+           05  net-amount-due-out   pic 9(5).
+           05                       pic x(2).
+           05  total-charges-out    pic 9(5).
+       fd  exception-listing.
+           COPY REJLIST.
+       fd  financial-aid-file.
+       01  aid-record.
+           05  aid-student-name         pic X(20).
+           05  aid-amount               pic 9(4).
        WORKING-STORAGE SECTION.
+       01  more-aid-records         picture xxx value 'yes'.
+       01  aid-table-idx            pic 9(3) comp.
+       01  aid-table-count          pic 9(3) value 0.
+       01  aid-table.
+           05  aid-table-entry OCCURS 200 TIMES.
+               10  aid-table-name   pic X(20).
+               10  aid-table-amt    pic 9(4).
+       01  aid-found-sw             pic x value 'N'.
+           88  aid-found                 value 'Y'.
+       01  aid-applied-work         pic 9(4) value 0.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  activity-fee-per-credit  pic 9(3) value 20.
+       01  technology-fee-per-credit pic 9(3) value 15.
+       01  part-time-surcharge-amt  pic 9(4) value 150.
+       01  max-valid-credits        pic 99 value 24.
        PROCEDURE DIVISION.
        100-main-module.
-           open input student-info 
-                output stud-record 
+           perform 150-load-aid-table
+           open input student-info
+                output stud-record
+                output exception-listing
            perform until are-there-more-records = 'no '
-              read student-info 
+              read student-info
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-move-routine
+                       if num-credits > max-valid-credits
+                          perform 250-exception-routine
+                       else
+                          perform 200-move-routine
+                       end-if
               end-read
            END-PERFORM
-           close student-info 
-                 stud-record 
+           close student-info
+                 stud-record
+                 exception-listing
            stop run.
+       150-load-aid-table.
+           open input financial-aid-file
+           perform until more-aid-records = 'no '
+              read financial-aid-file
+                    at end
+                       move 'no ' to more-aid-records
+                    not at end
+                       add 1 to aid-table-count
+                       if aid-table-count > 200
+                          display "135_8: FINANCIAL-AID-FILE HAS MORE "
+                             "THAN 200 RECORDS -- AID TABLE FULL"
+                          close financial-aid-file
+                          stop run
+                       end-if
+                       move aid-student-name
+                         to aid-table-name(aid-table-count)
+                       move aid-amount
+                         to aid-table-amt(aid-table-count)
+              end-read
+           end-perform
+           close financial-aid-file.
+       250-exception-routine.
+           move spaces to SUSPENSE-REC
+           move "135_8   " to SUSP-SOURCE-PROGRAM
+           move student-name to SUSP-KEY-FIELD
+           move "INVALID CREDIT HOURS" to SUSP-REASON
+           write SUSPENSE-REC.
        200-move-routine.
            move spaces to print-rec
            move student-name to student-name-out
            move num-credits to num-credits-out
            IF num-credits > 12 then
-           compute tuition-out = 6300
-           ELSE 
-           MULTIPLY num-credits by 525 giving tuition-out
-           END-IF 
+              compute tuition-out = 6300
+              move 0 to part-time-surcharge-out
+           ELSE
+              MULTIPLY num-credits by 525 giving tuition-out
+              move part-time-surcharge-amt to part-time-surcharge-out
+           END-IF
+           compute activity-fee-out =
+              num-credits * activity-fee-per-credit
+           compute technology-fee-out =
+              num-credits * technology-fee-per-credit
+           compute total-charges-out =
+              tuition-out + activity-fee-out + technology-fee-out
+              + part-time-surcharge-out
+           perform 275-lookup-financial-aid
+           if aid-applied-work > total-charges-out
+              move total-charges-out to aid-applied-work
+           end-if
+           move aid-applied-work to aid-applied-out
+           compute net-amount-due-out =
+              total-charges-out - aid-applied-out
            write print-rec.
+       275-lookup-financial-aid.
+           move 'N' to aid-found-sw
+           move 0 to aid-applied-work
+           perform varying aid-table-idx from 1 by 1
+                   until aid-table-idx > aid-table-count
+              if student-name = aid-table-name(aid-table-idx)
+                 move 'Y' to aid-found-sw
+                 move aid-table-amt(aid-table-idx) to aid-applied-work
+              end-if
+           end-perform.
