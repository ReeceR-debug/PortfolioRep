@@ -1,9 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Evn_Id.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. SELECT TRANS-FILE    ASSIGN TO TRANS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. SELECT TRANS-FILE    ASSIGN DYNAMIC STORE-FILE-NAME.
                      SELECT SALES-FILE  ASSIGN TO printer.
+                     SELECT EXCEPTION-LISTING ASSIGN TO TRANS-EXC.
+                     SELECT GL-EXTRACT-FILE ASSIGN TO GL-EXTRACT.
       *>SELECTING FILES
        DATA DIVISION.
        file section.
@@ -11,42 +13,128 @@
        01  TRANS-REC.
            05  NAME-IN              picture X(20).
            05  UNIT-PRICE-IN        picture 9(3)V99.
-           05  QTY-SOLD-IN          picture 9(3).
+           05  QTY-SOLD-IN          picture S9(3).
       *>SHOWS HOW THINGS ARE INPUTED
        fd  SALES-FILE.
        01  SALES-REC.
+           05  STORE-ID-OUT         picture X(5).
+           05                       picture X(2).
            05  NAME-OUT             picture X(20).
            05                       picture X(5).
-           05  TOTAL-PRICE-OUT      picture 999.99.
+           05  TOTAL-PRICE-OUT      picture -999.99.
       *>SHOWING HOW THINGS ARE OUTPUTED
+       fd  EXCEPTION-LISTING.
+       01  EXCEPTION-REC.
+           05                       picture X(132).
+       fd  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-REC.
+           05                       picture X(12) value "GL DEBITS  :".
+           05  GL-DEBIT-TOTAL-OUT   picture -9(6).99.
+           05                       picture X(12) value "GL CREDITS :".
+           05  GL-CREDIT-TOTAL-OUT  picture -9(6).99.
+           05                       picture X(12) value "GL NET     :".
+           05  GL-NET-TOTAL-OUT     picture -9(6).99.
+           05                       picture X(12) value "TRANS CNT  :".
+           05  GL-TRANS-COUNT-OUT   picture Z(6)9.
+           05                       picture X(12) value "TAX ACCRUAL:".
+           05  GL-TAX-ACCRUAL-OUT   picture -9(6).99.
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS   picture xxx value 'yes'.
       *>VALUE FOR HOW TO STOP THE PROGRAM
+       01  STORE-FILE-NAME          picture x(40).
+       01  STORE-ID                 picture x(5).
+       01  MORE-STORES              picture xxx value "YES".
+       01  GL-DEBIT-TOTAL           picture S9(6)V99 value 0.
+       01  GL-CREDIT-TOTAL          picture S9(6)V99 value 0.
+       01  GL-NET-TOTAL             picture S9(6)V99 value 0.
+       01  GL-TRANS-COUNT           picture 9(7) value 0.
+       01  GL-SALES-TAX-RATE        picture 9V9(4) value 0.0700.
+       01  GL-TAX-ACCRUAL           picture S9(6)V99 value 0.
+       01  LINE-TOTAL               picture S9(6)V99.
+       01  RETURNS-DETAIL-LINE.
+           05                       picture x(8) value "RETURN: ".
+           05  RETURNS-STORE-ID-OUT picture X(5).
+           05                       picture X(2).
+           05  RETURNS-NAME-OUT     picture X(20).
+           05                       picture X(2).
+           05  RETURNS-QTY-OUT      picture -999.
+           05                       picture X(2).
+           05  RETURNS-TOTAL-OUT    picture -999.99.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
       *>MAIN MODULE
-           open input TRANS-FILE 
-                output SALES-FILE 
-      *>OPENING INPUT AND OUTPUT FILE
+           open output SALES-FILE
+                       EXCEPTION-LISTING
+      *>OPENING OUTPUT FILES THAT SPAN EVERY STORE
+           DISPLAY "IS THERE A STORE TO CONSOLIDATE (YES/NO)? "
+           ACCEPT MORE-STORES
+           perform until MORE-STORES = "NO "
+              perform 150-PROCESS-STORE
+              DISPLAY "IS THERE ANOTHER STORE (YES/NO)? "
+              ACCEPT MORE-STORES
+           end-perform
+           perform 900-WRITE-GL-EXTRACT
+           close SALES-FILE
+                 EXCEPTION-LISTING
+      *>CLOSING FILES
+           stop run.
+       150-PROCESS-STORE.
+           DISPLAY "ENTER STORE ID: "
+           ACCEPT STORE-ID
+           DISPLAY "ENTER STORE FILE NAME: "
+           ACCEPT STORE-FILE-NAME
+           move 'yes' to ARE-THERE-MORE-RECORDS
+           open input TRANS-FILE
            perform until ARE-THERE-MORE-RECORDS = 'no '
       *>LOOP
-              read TRANS-FILE 
+              read TRANS-FILE
                     at end
-                       move 'no ' to ARE-THERE-MORE-RECORDS 
+                       move 'no ' to ARE-THERE-MORE-RECORDS
       *>MOVING NO TO THE VARIABLE TO STOP THE PROGRAM
                     not at end
-                       perform 200-CALC-RTN
+                       if QTY-SOLD-IN < 0
+                          perform 250-EXCEPTION-RTN
+                       else
+                          perform 200-CALC-RTN
+                       end-if
       *>IF THERE IS MORE THEN IT WILL LOOP BACK AND KEEP PERFORMING
               end-read
            END-PERFORM
-           close TRANS-FILE 
-                 SALES-FILE 
-      *>CLOSING FILES
-           stop run.
+           close TRANS-FILE.
        200-CALC-RTN.
       *>THIS IS THE FUNCTION THAT THE MAIN MODULE IS USING
            move spaces to SALES-REC
-           move NAME-IN to NAME-OUT 
+           move STORE-ID to STORE-ID-OUT
+           move NAME-IN to NAME-OUT
            MULTIPLY UNIT-PRICE-IN by QTY-SOLD-IN
-                    giving TOTAL-PRICE-OUT 
+                    giving LINE-TOTAL ROUNDED
+           move LINE-TOTAL to TOTAL-PRICE-OUT
+           add LINE-TOTAL to GL-DEBIT-TOTAL
+           add 1 to GL-TRANS-COUNT
            write SALES-REC.
+       250-EXCEPTION-RTN.
+      *>NEGATIVE-QUANTITY TRANSACTIONS ARE RETURNS/CREDITS -- LOGGED TO
+      *>A SEPARATE RETURNS/CREDITS LISTING INSTEAD OF BEING POSTED TO
+      *>THE REGULAR SALES-FILE
+           MULTIPLY UNIT-PRICE-IN by QTY-SOLD-IN
+                    giving LINE-TOTAL ROUNDED
+           add LINE-TOTAL to GL-CREDIT-TOTAL
+           add 1 to GL-TRANS-COUNT
+           move spaces to RETURNS-DETAIL-LINE
+           move STORE-ID to RETURNS-STORE-ID-OUT
+           move NAME-IN to RETURNS-NAME-OUT
+           move QTY-SOLD-IN to RETURNS-QTY-OUT
+           move LINE-TOTAL to RETURNS-TOTAL-OUT
+           write EXCEPTION-REC from RETURNS-DETAIL-LINE.
+       900-WRITE-GL-EXTRACT.
+           compute GL-NET-TOTAL = GL-DEBIT-TOTAL + GL-CREDIT-TOTAL
+           compute GL-TAX-ACCRUAL ROUNDED =
+              GL-DEBIT-TOTAL * GL-SALES-TAX-RATE
+           open output GL-EXTRACT-FILE
+           move GL-DEBIT-TOTAL to GL-DEBIT-TOTAL-OUT
+           move GL-CREDIT-TOTAL to GL-CREDIT-TOTAL-OUT
+           move GL-NET-TOTAL to GL-NET-TOTAL-OUT
+           move GL-TRANS-COUNT to GL-TRANS-COUNT-OUT
+           move GL-TAX-ACCRUAL to GL-TAX-ACCRUAL-OUT
+           write GL-EXTRACT-REC
+           close GL-EXTRACT-FILE.
