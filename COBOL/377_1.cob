@@ -1,10 +1,18 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 338_1.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       PROGRAM-ID. 377_1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT payroll-in    ASSIGN TO payroll
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT reject-listing ASSIGN TO bonus-rej
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT employee-master-file ASSIGN TO EMP-MASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EM-EMPLOYEE-NAME.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  payroll-in.
@@ -26,15 +34,26 @@
            05 bonus-out PIC $ZZ,ZZZ.
            05 pic x(45).
 
+       fd  reject-listing.
+           COPY REJLIST.
+       fd  employee-master-file.
+           COPY EMPMAST.
+       fd  run-log-file.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
        01  CURRENT-DATE-FIELDS.
-           05  CURRENT-DATE.
+           05  RUN-DATE            PIC 9(8).
+           05  CURRENT-DATE REDEFINES RUN-DATE.
               10  CURRENT-YEAR    PIC  9(4).
               10  CURRENT-MONTH   PIC  9(2).
               10  CURRENT-DAY     PIC  9(2).
        01   BREAK PIC X(1) VALUE ' '.
-       01  bonus-amt-10k pic 9(6) value 10000.
+       01  tenure-years          pic 9(4).
+       01  bonus-amt             pic 9(6).
+       01  bonus-earned-sw       pic x value 'N'.
+           88  bonus-earned          value 'Y'.
        01  if-nothing.
            05 pic x(6).
            05  nameZ pic x(20).
@@ -44,8 +63,9 @@
        01  PAGE-HDR-1.
            05 pic x(40).
            05 pic x(13) value "BONUS REPORT".
-           05 pic x(7).
-           05 pic x(7) value "PAGE 01".
+           05 pic x(2).
+           05 pic x(5) value "PAGE ".
+           05 page-no-out             PIC Z9.
            05 pic x(3).
            05 FORMATTED-DATE         PIC X(10).
        01  PAGE-HDR-2.
@@ -67,59 +87,134 @@
            05 pic x(13) value "EMPLOYEE NAME".
            05 pic x(7).
            05 pic x(5) value "BONUS".
+       01  TRAILER-LINE.
+           05 pic x(6).
+           05 pic x(20) value "TOTAL BONUSES PAID:".
+           05 pic x(4).
+           05 trailer-bonus-out     PIC $Z,ZZZ,ZZZ.
+           05 pic x(4).
+           05 pic x(9) value "EMPLOYEES".
+           05 pic x(2).
+           05 trailer-bonus-count-out PIC ZZZ,ZZ9.
        01  O-2 pic 9(2) value 02.
        01  tic pic 99 value 10.
+       01  page-number           pic 99 value 0.
+       01  total-bonus-paid       pic 9(8) value 0.
+       01  bonus-paid-count       pic 9(6) value 0.
+       01  on-master-sw           pic x value 'Y'.
+           88  on-master              value 'Y'.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-out      pic 9(7) value 0.
+       01  run-log-records-rejected pic 9(7) value 0.
        PROCEDURE DIVISION.
        100-main-module.
-           open input payroll-in 
-                output label-rec 
-              DISPLAY "ENTER THE MONTH (XX): "
-               ACCEPT CURRENT-MONTH 
-              DISPLAY "ENTER THE DAY (XX): "
-               ACCEPT CURRENT-DAY 
-              DISPLAY "ENTER THE YEAR (XXXX): "
-               ACCEPT CURRENT-YEAR 
+           open input payroll-in
+                output label-rec
+                output reject-listing
+                input employee-master-file
+                extend run-log-file
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
 
                MOVE CURRENT-MONTH TO FORMATTED-DATE(1:2)
                MOVE '/'              TO FORMATTED-DATE(3:1)
                MOVE CURRENT-DAY   TO FORMATTED-DATE(4:2)
                MOVE '/'              TO FORMATTED-DATE(6:1)
                MOVE CURRENT-YEAR  TO FORMATTED-DATE(7:4)
-           
-               write print-rec from PAGE-HDR-1 
-               write print-rec from BREAK
 
            perform until are-there-more-records = 'no '
-              read payroll-in 
+              read payroll-in
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-              if tic = 10
-              write print-rec from BREAK
-              move terr-no to val-2 IN PAGE-HDR-2 
-              move office-no to val-3 IN PAGE-HDR-3 
-                       write print-rec from PAGE-HDR-2 
-                       write print-rec from BREAK
-                       write print-rec from PAGE-HDR-3 
-                       write print-rec from BREAK
-                       write print-rec from BREAK
-                       write print-rec from PAGE-HDR-4
-                       write print-rec from BREAK
-                       compute tic = 0
-                 END-IF    
-                       compute tic = tic + 1
-                       move emp-name to emp-name-out  
-                       if year-hired IS LESS THAN 2015
-                       move bonus-amt-10k to bonus-out
-                       write print-rec 
-                       else 
-                       move emp-name to nameZ
-                       write print-rec from if-nothing 
-                       END-IF 
-                       
+                       add 1 to run-log-records-in
+                       if tic = 10
+                          perform 800-write-page-header
+                       end-if
+                       perform 200-move-routine
               end-read
            END-PERFORM
-           close payroll-in 
-                 label-rec 
+           move total-bonus-paid to trailer-bonus-out
+           move bonus-paid-count to trailer-bonus-count-out
+           write print-rec from TRAILER-LINE
+           perform 900-write-run-log
+           close payroll-in
+                 label-rec
+                 reject-listing
+                 employee-master-file
+                 run-log-file
            stop run.
-       
\ No newline at end of file
+       800-write-page-header.
+           add 1 to page-number
+           move page-number to page-no-out
+           write print-rec from PAGE-HDR-1
+           write print-rec from BREAK
+           move terr-no to val-2 IN PAGE-HDR-2
+           move office-no to val-3 IN PAGE-HDR-3
+           write print-rec from PAGE-HDR-2
+           write print-rec from BREAK
+           write print-rec from PAGE-HDR-3
+           write print-rec from BREAK
+           write print-rec from BREAK
+           write print-rec from PAGE-HDR-4
+           write print-rec from BREAK
+           move 0 to tic.
+       200-move-routine.
+           add 1 to tic
+           move emp-name to emp-name-out
+           compute tenure-years = CURRENT-YEAR - year-hired
+           perform 260-check-on-master
+           perform 250-compute-bonus
+           if bonus-earned
+              move bonus-amt to bonus-out
+              write print-rec
+              add bonus-amt to total-bonus-paid
+              add 1 to bonus-paid-count
+           else
+              move emp-name to nameZ
+              write print-rec from if-nothing
+           end-if
+           add 1 to run-log-records-out.
+       260-check-on-master.
+           move 'Y' to on-master-sw
+           move emp-name to EM-EMPLOYEE-NAME
+           read employee-master-file
+                invalid key
+                   move 'N' to on-master-sw
+                   move spaces to SUSPENSE-REC
+                   move "377_1   " to SUSP-SOURCE-PROGRAM
+                   move emp-no to SUSP-KEY-FIELD
+                   move "EMPLOYEE NOT ON MASTER FILE" to SUSP-REASON
+                   write SUSPENSE-REC
+           end-read.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "377_1   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move run-log-records-out to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
+       250-compute-bonus.
+           move 'N' to bonus-earned-sw
+           if tenure-years >= 20
+              move 'Y' to bonus-earned-sw
+              move 25000 to bonus-amt
+           else
+              if tenure-years >= 15
+                 move 'Y' to bonus-earned-sw
+                 move 20000 to bonus-amt
+              else
+                 if tenure-years >= 10
+                    move 'Y' to bonus-earned-sw
+                    move 15000 to bonus-amt
+                 else
+                    if tenure-years >= 5
+                       move 'Y' to bonus-earned-sw
+                       move 10000 to bonus-amt
+                    end-if
+                 end-if
+              end-if
+           end-if.
