@@ -1,10 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 299_5.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT Taxi-INFO    ASSIGN TO Taxi-in
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT exception-listing ASSIGN TO Taxi-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT rank-sort-file  ASSIGN TO "srtwk2".
+                     SELECT ranked-vehicles-file ASSIGN TO Taxi-rnk
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT fuel-price-file ASSIGN TO FUEL-PRICE
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  Taxi-INFO.
@@ -18,34 +27,179 @@
            05 VIN-out pic x(10).
            05 pic x(3).
            05 MPG-out pic 99v99.
+           05 pic x(3).
+           05 cost-per-mile-out pic 9(2)v9(3).
+       fd  exception-listing.
+           COPY REJLIST.
+       SD  rank-sort-file.
+       01  rank-sort-rec.
+           05  rank-MPG        pic 99v99.
+           05  rank-VIN        pic x(10).
+           05  rank-desc       pic x(10).
+       fd  ranked-vehicles-file.
+       01  ranked-vehicle-rec.
+           05  ranked-MPG      pic 99v99.
+           05  ranked-VIN      pic x(10).
+           05  ranked-desc     pic x(10).
+       fd  run-log-file.
+           COPY RUNLOG.
+       fd  fuel-price-file.
+       01  fuel-price-rec.
+           05  fuel-price-in        pic 9(2)v99.
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  more-ranked-records      picture xxx value 'yes'.
        01  running-gal pic 9(10)v99 value 0.
        01  running-miles pic 9(10) value 0.
+       01  running-fuel-cost pic 9(10)v99 value 0.
        01  tot-MPG-out pic 99v99 value 0.
+       01  price-per-gallon pic 9(2)v99.
+       01  valid-vehicle-sw  pic x value 'Y'.
+           88  valid-vehicle     value 'Y'.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-rejected pic 9(7) value 0.
+       01  vehicle-table-idx          pic 9(4) comp.
+       01  vehicle-table-count        pic 9(4) value 0.
+       01  vehicle-table.
+           05  vehicle-table-entry OCCURS 500 TIMES.
+               10  vt-VIN             pic x(10).
+               10  vt-desc            pic x(10).
+               10  vt-MPG             pic 99v99.
+       01  rank-number                pic 9(4) value 0.
+       01  total-fuel-cost-line.
+           05                         pic x(20) value
+                  "TOTAL FUEL SPEND: $ ".
+           05  total-fuel-cost-out    pic zzz,zz9.99.
+       01  ranking-header.
+           05                         pic x(36) value
+                  "WORST FUEL PERFORMERS (LOW-HIGH MPG)".
+       01  ranking-detail-line.
+           05                         pic x(5) value "RANK ".
+           05  rank-number-out        pic zzz9.
+           05                         pic x(2).
+           05  rank-VIN-out           pic x(10).
+           05                         pic x(2).
+           05  rank-desc-out          pic x(10).
+           05                         pic x(2).
+           05  rank-MPG-out           pic 99v99.
        PROCEDURE DIVISION.
        100-main-module.
-           open input Taxi-INFO 
-                output label-rec 
-           
+           perform 110-load-fuel-price
+           open input Taxi-INFO
+                output label-rec
+                output exception-listing
+                extend run-log-file
+
            perform until are-there-more-records = 'no '
-              read Taxi-INFO 
+              read Taxi-INFO
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-move-routine
+                       add 1 to run-log-records-in
+                       if gal = 0 or miles = 0
+                          move 'N' to valid-vehicle-sw
+                          perform 250-exception-routine
+                       else
+                          move 'Y' to valid-vehicle-sw
+                          perform 200-move-routine
+                       end-if
               end-read
            END-PERFORM
-           compute tot-MPG-out = running-miles / running-gal 
-           write print-rec from tot-MPG-out 
-           close Taxi-INFO 
-                 label-rec 
+           if running-gal > 0
+              compute tot-MPG-out = running-miles / running-gal
+           end-if
+           write print-rec from tot-MPG-out
+           move running-fuel-cost to total-fuel-cost-out
+           write print-rec from total-fuel-cost-line
+           perform 900-write-run-log
+           perform 500-print-ranking
+           close Taxi-INFO
+                 label-rec
+                 exception-listing
+                 run-log-file
            stop run.
+       110-load-fuel-price.
+           move 0 to price-per-gallon
+           open input fuel-price-file
+           read fuel-price-file
+                at end
+                   continue
+                not at end
+                   move fuel-price-in to price-per-gallon
+           end-read
+           close fuel-price-file.
        200-move-routine.
            move spaces to print-rec.
-           move VIN to VIN-out 
+           move VIN to VIN-out
            compute MPG-out = miles / gal
+           compute cost-per-mile-out ROUNDED =
+              (gal * price-per-gallon) / miles
            compute running-gal = running-gal + gal
            compute running-miles = running-miles + miles
+           compute running-fuel-cost =
+              running-fuel-cost + (gal * price-per-gallon)
+           if vehicle-table-count > 499
+              move spaces to SUSPENSE-REC
+              move "299_5   " to SUSP-SOURCE-PROGRAM
+              move VIN to SUSP-KEY-FIELD
+              move "RANKING TABLE FULL -- OMITTED" to SUSP-REASON
+              write SUSPENSE-REC
+           else
+              add 1 to vehicle-table-count
+              move VIN to vt-VIN(vehicle-table-count)
+              move desc to vt-desc(vehicle-table-count)
+              move MPG-out to vt-MPG(vehicle-table-count)
+           end-if
 
            write print-rec.
+       250-exception-routine.
+           add 1 to run-log-records-rejected
+           move spaces to SUSPENSE-REC
+           move "299_5   " to SUSP-SOURCE-PROGRAM
+           move VIN to SUSP-KEY-FIELD
+           if gal = 0
+              move "ZERO/BLANK GALLONS READING" to SUSP-REASON
+           else
+              move "ZERO/BLANK MILES READING" to SUSP-REASON
+           end-if
+           write SUSPENSE-REC.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "299_5   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move vehicle-table-count to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
+       500-print-ranking.
+           SORT rank-sort-file ON ASCENDING KEY rank-MPG
+                INPUT PROCEDURE IS 600-release-vehicles
+                GIVING ranked-vehicles-file
+           write print-rec from ranking-header
+           open input ranked-vehicles-file
+           move 0 to rank-number
+           perform until more-ranked-records = 'no '
+              read ranked-vehicles-file
+                    at end
+                       move 'no ' to more-ranked-records
+                    not at end
+                       add 1 to rank-number
+                       move rank-number to rank-number-out
+                       move ranked-VIN to rank-VIN-out
+                       move ranked-desc to rank-desc-out
+                       move ranked-MPG to rank-MPG-out
+                       write print-rec from ranking-detail-line
+              end-read
+           end-perform
+           close ranked-vehicles-file.
+       600-release-vehicles.
+           perform varying vehicle-table-idx from 1 by 1
+                   until vehicle-table-idx > vehicle-table-count
+              move vt-MPG(vehicle-table-idx) to rank-MPG
+              move vt-VIN(vehicle-table-idx) to rank-VIN
+              move vt-desc(vehicle-table-idx) to rank-desc
+              RELEASE rank-sort-rec
+           end-perform.
