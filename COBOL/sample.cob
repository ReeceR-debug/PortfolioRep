@@ -1,9 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sample.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT employee-data    ASSIGN TO emp-dat.
                      SELECT payroll-listing  ASSIGN TO printer.
+                     SELECT exception-listing ASSIGN TO emp-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT rate-history-file ASSIGN TO rate-hist
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT rate-change-log ASSIGN TO rate-chg
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT employee-master-file ASSIGN TO EMP-MASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EM-EMPLOYEE-NAME.
        DATA DIVISION.
        file section.
        fd  employee-data.
@@ -20,28 +30,196 @@
            05  rate-out             picture 9.99.
            05                       picture X(6).
            05  weekly-wages-out     picture 999.99.
+       fd  exception-listing.
+       01  exception-rec.
+           05                       picture X(132).
+       fd  rate-history-file.
+       01  rate-history-rec.
+           05  history-employee-name  picture X(20).
+           05  history-rate           picture 9v99.
+       fd  rate-change-log.
+       01  rate-change-log-rec.
+           05  log-employee-name       picture X(20).
+           05                          picture x(2).
+           05  log-old-rate            picture 9.99.
+           05                          picture x(4).
+           05  log-new-rate            picture 9.99.
+       fd  employee-master-file.
+           COPY EMPMAST.
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  more-history-records     picture xxx value 'yes'.
+       01  reg-hours                picture 9(2).
+       01  OT-hours                 picture 9(2).
+       01  OT-premium               picture 9v99 value 1.50.
+       01  reg-pay                  picture 9(3)v99.
+       01  OT-pay                   picture 9(3)v99.
+       01  weekly-wages             picture 9(3)v99.
+       01  max-reg-hours            picture 9(2) value 40.
+       01  max-valid-hours          picture 9(2) value 80.
+       01  record-count             picture 9(5) value 0.
+       01  total-wages              picture 9(7)v99 value 0.
+       01  exception-line.
+           05                        picture x(8) value "REJECT: ".
+           05  exception-name-out    picture x(20).
+           05                   picture x(26) value
+                      " HAS INVALID HOURS WORKED".
+       01  rate-mismatch-line.
+           05                        picture x(8) value "REJECT: ".
+           05  mismatch-name-out     picture x(20).
+           05                   picture x(26) value
+                      " RATE DIFFERS FROM MASTER".
+       01  history-full-line.
+           05                        picture x(8) value "REJECT: ".
+           05  history-full-name-out picture x(20).
+           05                   picture x(30) value
+                      " RATE-HISTORY TABLE FULL-SKIP".
+       01  trailer-line.
+           05                        picture x(20) value
+                  "RECORDS PROCESSED: ".
+           05  trailer-count-out     picture zzzz9.
+           05                        picture x(5).
+           05                        picture x(13) value
+                  "TOTAL WAGES: ".
+           05  trailer-wages-out     picture zz,zzz,zz9.99.
+       01  rate-history-idx          picture 9(4) comp.
+       01  rate-history-count        picture 9(4) value 0.
+       01  rate-history-table.
+           05  rate-history-entry OCCURS 500 TIMES.
+               10  rate-history-name pic x(20).
+               10  rate-history-rate pic 9v99.
+       01  rate-history-found-idx    picture 9(4) comp value 0.
        PROCEDURE DIVISION.
        100-main-module.
-           open input employee-data 
-                output payroll-listing 
+           perform 120-load-rate-history
+           open input employee-data
+                output payroll-listing
+                output exception-listing
+                extend rate-change-log
+                input employee-master-file
            perform until are-there-more-records = 'no '
-              read employee-data 
+              read employee-data
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-wage-routine
+                       if hours-worked-in > max-valid-hours
+                          perform 250-exception-routine
+                       else
+                          perform 200-wage-routine
+                       end-if
               end-read
            END-PERFORM
-           close employee-data 
-                 payroll-listing 
+           move record-count to trailer-count-out
+           move total-wages to trailer-wages-out
+           write print-rec from trailer-line
+           close employee-data
+                 payroll-listing
+                 exception-listing
+                 rate-change-log
+                 employee-master-file
+           perform 180-save-rate-history
            stop run.
+       120-load-rate-history.
+           open input rate-history-file
+           perform until more-history-records = 'no '
+              read rate-history-file
+                    at end
+                       move 'no ' to more-history-records
+                    not at end
+                       add 1 to rate-history-count
+                       if rate-history-count > 500
+                          display "SAMPLE: RATE-HISTORY-FILE HAS MORE "
+                             "THAN 500 RECORDS -- HISTORY TABLE FULL"
+                          close rate-history-file
+                          stop run
+                       end-if
+                       move history-employee-name
+                         to rate-history-name(rate-history-count)
+                       move history-rate
+                         to rate-history-rate(rate-history-count)
+              end-read
+           end-perform
+           close rate-history-file.
+       180-save-rate-history.
+           open output rate-history-file
+           perform varying rate-history-idx from 1 by 1
+                   until rate-history-idx > rate-history-count
+              move rate-history-name(rate-history-idx)
+                to history-employee-name
+              move rate-history-rate(rate-history-idx)
+                to history-rate
+              write rate-history-rec
+           end-perform
+           close rate-history-file.
        200-wage-routine.
            move spaces to print-rec
-           move employee-name-in to name-out 
-           move hours-worked-in to hours-out 
-           move hourly-rate-in to rate-out 
-           MULTIPLY hours-worked-in by hourly-rate-in 
-                    giving weekly-wages-out
+           move employee-name-in to name-out
+           move hours-worked-in to hours-out
+           move hourly-rate-in to rate-out
+
+           if hours-worked-in > max-reg-hours
+              move max-reg-hours to reg-hours
+              compute OT-hours = hours-worked-in - max-reg-hours
+           else
+              move hours-worked-in to reg-hours
+              move 0 to OT-hours
+           end-if
+           compute reg-pay ROUNDED = reg-hours * hourly-rate-in
+           compute OT-pay ROUNDED =
+              OT-hours * hourly-rate-in * OT-premium
+           compute weekly-wages ROUNDED = reg-pay + OT-pay
+           move weekly-wages to weekly-wages-out
+           add weekly-wages to total-wages
+           add 1 to record-count
+           perform 240-check-rate-change
+           perform 260-check-master-rate
+
            write print-rec.
+       240-check-rate-change.
+           move 0 to rate-history-found-idx
+           perform varying rate-history-idx from 1 by 1
+                   until rate-history-idx > rate-history-count
+              if employee-name-in = rate-history-name(rate-history-idx)
+                 move rate-history-idx to rate-history-found-idx
+              end-if
+           end-perform
+           if rate-history-found-idx = 0
+              if rate-history-count > 499
+                 move spaces to history-full-line
+                 move employee-name-in to history-full-name-out
+                 write exception-rec from history-full-line
+              else
+                 add 1 to rate-history-count
+                 move employee-name-in
+                   to rate-history-name(rate-history-count)
+                 move hourly-rate-in
+                   to rate-history-rate(rate-history-count)
+              end-if
+           else
+              if hourly-rate-in NOT =
+                    rate-history-rate(rate-history-found-idx)
+                 move employee-name-in to log-employee-name
+                 move rate-history-rate(rate-history-found-idx)
+                   to log-old-rate
+                 move hourly-rate-in to log-new-rate
+                 write rate-change-log-rec
+                 move hourly-rate-in
+                   to rate-history-rate(rate-history-found-idx)
+              end-if
+           end-if.
+       260-check-master-rate.
+           move employee-name-in to EM-EMPLOYEE-NAME
+           read employee-master-file
+                invalid key
+                   continue
+                not invalid key
+                   if EM-HOURLY-RATE NOT = hourly-rate-in
+                      move spaces to rate-mismatch-line
+                      move employee-name-in to mismatch-name-out
+                      write exception-rec from rate-mismatch-line
+                   end-if
+           end-read.
+       250-exception-routine.
+           move spaces to exception-line
+           move employee-name-in to exception-name-out
+           write exception-rec from exception-line.
