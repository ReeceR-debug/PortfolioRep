@@ -1,9 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 182_8.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                      SELECT print-rec  ASSIGN TO printer.
+                     SELECT reject-listing ASSIGN TO part-rej
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT inventory-master ASSIGN TO inv-mast
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS inv-part-no.
+                     SELECT part-batch-file ASSIGN TO part-in
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  print-rec.
@@ -15,36 +23,130 @@
            05  qty-on-hand-out PIC 9(5).
            05                  pic xxx.
            05  unit-price-out PIC 9(5)V99.
+           05                  pic xxx.
+           05  extended-value-out PIC 9(7)V99.
+           05                  pic xxx.
+           05  reorder-flag-out   PIC x(13).
+
+       fd  reject-listing.
+       01  reject-rec.
+           05                              pic x(132).
+
+       fd  inventory-master.
+       01  inv-master-rec.
+           05  inv-part-no         pic x(5).
+           05  inv-part-desc       pic x(15).
+           05  inv-qty-on-hand     pic 9(5).
+           05  inv-unit-price      pic 9(5)v99.
 
-       WORKING-STORAGE SECTION. 
+       fd  part-batch-file.
+       01  batch-part-rec.
+           05  batch-part-no       pic x(5).
+           05  batch-part-desc     pic x(15).
+           05  batch-qty-on-hand   pic 9(5).
+           05  batch-unit-price    pic 9(5)v99.
+
+       WORKING-STORAGE SECTION.
        01  part-no     PIC x(5).
        01  part-desc   PIC x(15).
        01  qty-on-hand PIC 9(5).
        01  unit-price  PIC 9(5)V99.
        01  MORE-DATA PIC XXX VALUE "YES".
-       
+       01  run-mode              pic x value 'I'.
+       01  reorder-threshold     pic 9(5) value 25.
+       01  more-batch-records    pic xxx value 'yes'.
+       01  duplicate-part-sw      pic x value 'N'.
+           88  duplicate-part         value 'Y'.
+       01  reject-detail-line.
+           05                              pic x(8) value "REJECT: ".
+           05  reject-part-no-out          pic x(5).
+           05                         pic x(26) value
+                       " DUPLICATE PART NUMBER".
+
        PROCEDURE DIVISION.
        100-MAIN.
-           open output print-rec 
+           DISPLAY "ENTER RUN MODE (I=INTERACTIVE, B=BATCH): "
+           ACCEPT run-mode
+           open output print-rec
+                output reject-listing
+                i-o inventory-master
+           if run-mode = 'B' or run-mode = 'b'
+              perform 400-batch-mode
+           else
+              perform 500-interactive-mode
+           end-if
+           close print-rec
+                 reject-listing
+                 inventory-master
+           STOP RUN.
+       400-batch-mode.
+           open input part-batch-file
+           perform until more-batch-records = 'no '
+              read part-batch-file
+                    at end
+                       move 'no ' to more-batch-records
+                    not at end
+                       move batch-part-no to part-no
+                       move batch-part-desc to part-desc
+                       move batch-qty-on-hand to qty-on-hand
+                       move batch-unit-price to unit-price
+                       perform 600-check-duplicate
+                       if duplicate-part
+                          perform 700-reject-routine
+                       else
+                          perform 200-move-routine
+                       end-if
+              end-read
+           end-perform
+           close part-batch-file.
+       500-interactive-mode.
            PERFORM UNTIL MORE-DATA = "NO "
               DISPLAY "ENTER PART NUMBER: "
-              ACCEPT part-no 
+              ACCEPT part-no
               DISPLAY "ENTER PART DESCRIPTION: "
-              ACCEPT part-desc 
+              ACCEPT part-desc
               DISPLAY "ENTER QUANTITY ON HAND "
-              ACCEPT qty-on-hand 
+              ACCEPT qty-on-hand
               DISPLAY "ENTER UNIT PRICE: "
-              ACCEPT unit-price 
+              ACCEPT unit-price
+              perform 600-check-duplicate
+              if duplicate-part
+                 DISPLAY "PART NUMBER ALREADY ON MASTER - REJECTED"
+                 perform 700-reject-routine
+              else
+                 perform 200-move-routine
+              end-if
               DISPLAY "IS THERE MORE DATA (YES/NO)?"
-              ACCEPT MORE-DATA 
-              perform 200-move-routine
-           END-PERFORM
-           close print-rec 
-           STOP RUN.
+              ACCEPT MORE-DATA
+           END-PERFORM.
        200-move-routine.
            move spaces to printer
            move part-no to part-no-out
            move part-desc to part-desc-out
            move qty-on-hand to qty-on-hand-out
            MOVE unit-price to unit-price-out
-           write printer.
+           compute extended-value-out = qty-on-hand * unit-price
+           if qty-on-hand < reorder-threshold
+              move "** REORDER **" to reorder-flag-out
+           else
+              move spaces to reorder-flag-out
+           end-if
+           write printer
+           move part-no to inv-part-no
+           move part-desc to inv-part-desc
+           move qty-on-hand to inv-qty-on-hand
+           move unit-price to inv-unit-price
+           write inv-master-rec.
+       600-check-duplicate.
+           move 'N' to duplicate-part-sw
+           move part-no to inv-part-no
+           read inventory-master
+                invalid key
+                   continue
+                not invalid key
+                   move 'Y' to duplicate-part-sw
+           end-read.
+       700-reject-routine.
+           move spaces to reject-detail-line
+           move part-no to reject-part-no-out
+           write reject-rec from reject-detail-line.
