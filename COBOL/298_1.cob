@@ -5,6 +5,16 @@
        FILE-CONTROL. SELECT EMP-INFO    ASSIGN TO IN-EMP-FILE
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT YTD-wages-file ASSIGN TO YTD-wages
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT bank-info-file ASSIGN TO bank-info
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT direct-deposit-file ASSIGN TO nacha-out
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT employee-master-file ASSIGN TO EMP-MASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EM-EMPLOYEE-NAME.
        DATA DIVISION.
        file section.
        fd  EMP-INFO.
@@ -15,35 +25,250 @@
        fd  label-rec.
        01  print-rec.
            05 emp-name-out      pic x(15).
+           05 terr-no-out       pic x(2).
+           05 office-no-out     pic x(2).
            05 Gross         pic 9(4)v99.
            05 pic xxx.
            05 FICA          pic 9(3)v99.
            05 pic xxx.
+           05 federal-tax-out   pic 9(5)v99.
+           05 pic xxx.
+           05 state-tax-out     pic 9(3)v99.
+           05 pic xxx.
            05 Net          pic 9(4)v99.
+       fd  YTD-wages-file.
+       01  YTD-wages-rec.
+           05  YTD-emp-name          pic x(15).
+           05  YTD-gross-wages       pic 9(7)v99.
+       fd  bank-info-file.
+       01  bank-info-rec.
+           05  bank-emp-name         pic x(15).
+           05  bank-routing-number   pic x(9).
+           05  bank-account-number   pic x(17).
+       fd  direct-deposit-file.
+       01  NACHA-entry-detail-rec.
+           05  NACHA-record-type         pic x value '6'.
+           05  NACHA-transaction-code    pic x(2) value '22'.
+           05  NACHA-routing-number      pic x(9).
+           05  NACHA-account-number      pic x(17).
+           05  NACHA-amount-cents        pic 9(10).
+           05  NACHA-employee-name       pic x(22).
+           05                            pic x(15).
+       fd  employee-master-file.
+           COPY EMPMAST.
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  more-YTD-records         picture xxx value 'yes'.
+       01  reg-hours                pic 9(3).
+       01  OT-hours                 pic 9(3).
+       01  OT-premium                pic 9(1)v99 value 1.5.
+       01  reg-pay                  pic 9(4)v99.
+       01  OT-pay                   pic 9(4)v99.
+       01  max-reg-hours             pic 9(3) value 40.
+       01  social-security-wage-base pic 9(7) value 160200.
+       01  social-security-rate      pic 9v9(4) value 0.0620.
+       01  medicare-rate             pic 9v9(4) value 0.0145.
+       01  SS-taxable-wages          pic 9(4)v99.
+       01  SS-tax                   pic 9(3)v99.
+       01  medicare-tax              pic 9(3)v99.
+       01  prior-YTD-gross           pic 9(7)v99.
+       01  new-YTD-gross             pic 9(7)v99.
+       01  YTD-table-idx             pic 9(4) comp.
+       01  YTD-table-count           pic 9(4) value 0.
+       01  YTD-table.
+           05  YTD-table-entry OCCURS 500 TIMES.
+               10  YTD-table-name    pic x(15).
+               10  YTD-table-gross   pic 9(7)v99.
+       01  YTD-found-idx             pic 9(4) comp value 0.
+           COPY WITHHOLD.
+       01  fed-bracket-idx            pic 9 comp.
+       01  more-bank-records          picture xxx value 'yes'.
+       01  bank-table-idx             pic 9(4) comp.
+       01  bank-table-count           pic 9(4) value 0.
+       01  bank-table.
+           05  bank-table-entry OCCURS 500 TIMES.
+               10  bank-table-name    pic x(15).
+               10  bank-table-routing pic x(9).
+               10  bank-table-account pic x(17).
+       01  bank-found-idx             pic 9(4) comp value 0.
        PROCEDURE DIVISION.
        100-main-module.
-           open input EMP-INFO 
-                output label-rec 
-           
+           perform 120-load-YTD-wages
+           perform 130-load-bank-info
+           open input EMP-INFO
+                output label-rec
+                output direct-deposit-file
+                input employee-master-file
+
            perform until are-there-more-records = 'no '
-              read EMP-INFO 
+              read EMP-INFO
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
                        perform 200-move-routine
               end-read
            END-PERFORM
-           close EMP-INFO 
-                 label-rec 
+           close EMP-INFO
+                 label-rec
+                 direct-deposit-file
+                 employee-master-file
+           perform 180-save-YTD-wages
            stop run.
+       130-load-bank-info.
+           open input bank-info-file
+           perform until more-bank-records = 'no '
+              read bank-info-file
+                    at end
+                       move 'no ' to more-bank-records
+                    not at end
+                       add 1 to bank-table-count
+                       if bank-table-count > 500
+                          display "298_1: BANK-INFO-FILE HAS MORE "
+                             "THAN 500 RECORDS -- BANK TABLE FULL"
+                          close bank-info-file
+                          stop run
+                       end-if
+                       move bank-emp-name
+                         to bank-table-name(bank-table-count)
+                       move bank-routing-number
+                         to bank-table-routing(bank-table-count)
+                       move bank-account-number
+                         to bank-table-account(bank-table-count)
+              end-read
+           end-perform
+           close bank-info-file.
+       120-load-YTD-wages.
+           open input YTD-wages-file
+           perform until more-YTD-records = 'no '
+              read YTD-wages-file
+                    at end
+                       move 'no ' to more-YTD-records
+                    not at end
+                       add 1 to YTD-table-count
+                       if YTD-table-count > 500
+                          display "298_1: YTD-WAGES-FILE HAS MORE "
+                             "THAN 500 RECORDS -- YTD TABLE FULL"
+                          close YTD-wages-file
+                          stop run
+                       end-if
+                       move YTD-emp-name
+                         to YTD-table-name(YTD-table-count)
+                       move YTD-gross-wages
+                         to YTD-table-gross(YTD-table-count)
+              end-read
+           end-perform
+           close YTD-wages-file.
+       180-save-YTD-wages.
+           open output YTD-wages-file
+           perform varying YTD-table-idx from 1 by 1
+                   until YTD-table-idx > YTD-table-count
+              move YTD-table-name(YTD-table-idx) to YTD-emp-name
+              move YTD-table-gross(YTD-table-idx) to YTD-gross-wages
+              write YTD-wages-rec
+           end-perform
+           close YTD-wages-file.
        200-move-routine.
            move spaces to print-rec.
-           move emp-name to emp-name-out 
-           compute Gross ROUNDED  = hours * rate
-           compute FICA ROUNDED = Gross * .0765
-           compute Net ROUNDED  = Gross - FICA
-
+           move emp-name to emp-name-out
+           perform 225-lookup-employee-master
+           if hours > max-reg-hours
+              move max-reg-hours to reg-hours
+              compute OT-hours = hours - max-reg-hours
+           else
+              move hours to reg-hours
+              move 0 to OT-hours
+           end-if
+           compute reg-pay ROUNDED = reg-hours * rate
+           compute OT-pay ROUNDED = OT-hours * rate * OT-premium
+           compute Gross ROUNDED  = reg-pay + OT-pay
+           perform 220-lookup-YTD-wages
+           if prior-YTD-gross >= social-security-wage-base
+              move 0 to SS-taxable-wages
+           else
+              compute new-YTD-gross = prior-YTD-gross + Gross
+              if new-YTD-gross > social-security-wage-base
+                 compute SS-taxable-wages =
+                    social-security-wage-base - prior-YTD-gross
+              else
+                 move Gross to SS-taxable-wages
+              end-if
+           end-if
+           compute SS-tax ROUNDED =
+              SS-taxable-wages * social-security-rate
+           compute medicare-tax ROUNDED = Gross * medicare-rate
+           compute FICA = SS-tax + medicare-tax
+           perform 260-compute-withholding
+           compute Net ROUNDED  =
+              Gross - FICA - federal-tax-out - state-tax-out
+           perform 240-update-YTD-wages
+           perform 280-write-direct-deposit
 
            write print-rec.
+       280-write-direct-deposit.
+           move 0 to bank-found-idx
+           perform varying bank-table-idx from 1 by 1
+                   until bank-table-idx > bank-table-count
+              if emp-name = bank-table-name(bank-table-idx)
+                 move bank-table-idx to bank-found-idx
+              end-if
+           end-perform
+           if bank-found-idx > 0
+              move bank-table-routing(bank-found-idx)
+                to NACHA-routing-number
+              move bank-table-account(bank-found-idx)
+                to NACHA-account-number
+              move emp-name to NACHA-employee-name
+              compute NACHA-amount-cents = Net * 100
+              write NACHA-entry-detail-rec
+           end-if.
+       260-compute-withholding.
+           if Gross <= FED-BRACKET-CEILING(1)
+              move 1 to fed-bracket-idx
+           else
+              if Gross <= FED-BRACKET-CEILING(2)
+                 move 2 to fed-bracket-idx
+              else
+                 move 3 to fed-bracket-idx
+              end-if
+           end-if
+           compute federal-tax-out ROUNDED =
+              Gross * FED-BRACKET-RATE(fed-bracket-idx)
+           compute state-tax-out ROUNDED = Gross * STATE-WITHHOLD-RATE.
+       220-lookup-YTD-wages.
+           move 0 to YTD-found-idx
+           move 0 to prior-YTD-gross
+           perform varying YTD-table-idx from 1 by 1
+                   until YTD-table-idx > YTD-table-count
+              if emp-name = YTD-table-name(YTD-table-idx)
+                 move YTD-table-idx to YTD-found-idx
+                 move YTD-table-gross(YTD-table-idx)
+                   to prior-YTD-gross
+              end-if
+           end-perform.
+       225-lookup-employee-master.
+           move spaces to terr-no-out
+           move spaces to office-no-out
+           move emp-name to EM-EMPLOYEE-NAME
+           read employee-master-file
+                invalid key
+                   continue
+                not invalid key
+                   move EM-TERR-NO to terr-no-out
+                   move EM-OFFICE-NO to office-no-out
+           end-read.
+       240-update-YTD-wages.
+           compute new-YTD-gross = prior-YTD-gross + Gross
+           if YTD-found-idx > 0
+              move new-YTD-gross to YTD-table-gross(YTD-found-idx)
+           else
+              if YTD-table-count > 499
+                 display "298_1: MORE THAN 500 DISTINCT EMPLOYEES "
+                    "SEEN THIS RUN -- YTD TABLE FULL"
+                 close EMP-INFO label-rec direct-deposit-file
+                    employee-master-file
+                 stop run
+              end-if
+              add 1 to YTD-table-count
+              move emp-name to YTD-table-name(YTD-table-count)
+              move new-YTD-gross to YTD-table-gross(YTD-table-count)
+           end-if.
