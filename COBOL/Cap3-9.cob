@@ -1,25 +1,97 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Cap3-8.
+       PROGRAM-ID. Cap3-9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. SELECT daily-log-file ASSIGN TO daily-log
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT daily-total-file ASSIGN TO daily-tot
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       file section.
+       fd  daily-log-file.
+       01  daily-log-rec.
+           05  log-customer-name       pic x(7).
+           05  log-amt-of-purchase     pic 9999v99.
+           05  log-discount-amt        pic 9999v99.
+           05  log-tax-amt             pic 9999v99.
+           05  log-balance-due         pic 9999v99.
+       fd  daily-total-file.
+       01  daily-total-rec.
+           05  stored-running-total    pic 9(8)v99.
+       WORKING-STORAGE SECTION.
        01  CUSTOMER-NAME                  PIC X(7).
        01  AMT-OF-PURCHASE                PIC 9999V99.
+       01  DISCOUNT-AMT                   PIC 9999V99.
+       01  TAXABLE-AMT                    PIC 9999V99.
+       01  TAX-AMT                        PIC 9999V99.
        01  BALANCE-DUE                    PIC 9999V99.
-       01  TEN-PERCENT-OFF                PIC V99 VALUE .90.
+       01  DISCOUNT-RATE                  PIC V99.
+       01  TAX-RATE                       PIC V999 VALUE .060.
        01  MORE-DATA                      PIC XXX VALUE "YES".
+       01  RUNNING-TOTAL-DUE               PIC 9(8)V99 VALUE 0.
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 110-LOAD-RUNNING-TOTAL
+           OPEN EXTEND daily-log-file
            PERFORM UNTIL MORE-DATA = "NO "
               DISPLAY "ENTER YOUR NAME: "
-              ACCEPT CUSTOMER-NAME 
+              ACCEPT CUSTOMER-NAME
               DISPLAY "ENTER THE AMOUNT OF YOUR PURCHASE: "
-              ACCEPT AMT-OF-PURCHASE 
+              ACCEPT AMT-OF-PURCHASE
 
-              MULTIPLY AMT-OF-PURCHASE BY TEN-PERCENT-OFF
-               GIVING BALANCE-DUE 
-              DISPLAY "CUSTOMER NAME: ", CUSTOMER-NAME 
+              PERFORM 200-COMPUTE-DISCOUNT
+              COMPUTE DISCOUNT-AMT ROUNDED =
+                 AMT-OF-PURCHASE * DISCOUNT-RATE
+              COMPUTE TAXABLE-AMT = AMT-OF-PURCHASE - DISCOUNT-AMT
+              COMPUTE TAX-AMT ROUNDED = TAXABLE-AMT * TAX-RATE
+              COMPUTE BALANCE-DUE = TAXABLE-AMT + TAX-AMT
+              ADD BALANCE-DUE TO RUNNING-TOTAL-DUE
+              PERFORM 150-SAVE-RUNNING-TOTAL
+
+              DISPLAY "CUSTOMER NAME: ", CUSTOMER-NAME
+              DISPLAY "DISCOUNT: ", DISCOUNT-AMT
+              DISPLAY "SALES TAX: ", TAX-AMT
               DISPLAY "BALENCE DUE: ", BALANCE-DUE
+              DISPLAY "RUNNING TOTAL FOR THE DAY: ", RUNNING-TOTAL-DUE
+
+              MOVE CUSTOMER-NAME   TO log-customer-name
+              MOVE AMT-OF-PURCHASE TO log-amt-of-purchase
+              MOVE DISCOUNT-AMT    TO log-discount-amt
+              MOVE TAX-AMT         TO log-tax-amt
+              MOVE BALANCE-DUE     TO log-balance-due
+              WRITE daily-log-rec
+
               DISPLAY "IS THERE MORE DATA (YES/NO)?"
-              ACCEPT MORE-DATA 
+              ACCEPT MORE-DATA
            END-PERFORM
+           CLOSE daily-log-file
            STOP RUN.
+       110-LOAD-RUNNING-TOTAL.
+           MOVE 0 TO RUNNING-TOTAL-DUE
+           OPEN INPUT daily-total-file
+           READ daily-total-file
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE stored-running-total TO RUNNING-TOTAL-DUE
+           END-READ
+           CLOSE daily-total-file.
+       150-SAVE-RUNNING-TOTAL.
+           OPEN OUTPUT daily-total-file
+           MOVE RUNNING-TOTAL-DUE TO stored-running-total
+           WRITE daily-total-rec
+           CLOSE daily-total-file.
+       200-COMPUTE-DISCOUNT.
+           IF AMT-OF-PURCHASE >= 1000.00
+              MOVE .15 TO DISCOUNT-RATE
+           ELSE
+              IF AMT-OF-PURCHASE >= 500.00
+                 MOVE .10 TO DISCOUNT-RATE
+              ELSE
+                 IF AMT-OF-PURCHASE >= 100.00
+                    MOVE .05 TO DISCOUNT-RATE
+                 ELSE
+                    MOVE 0 TO DISCOUNT-RATE
+                 END-IF
+              END-IF
+           END-IF.
