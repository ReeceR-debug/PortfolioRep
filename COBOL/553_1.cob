@@ -1,10 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 553_1.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT SALESPERSON-in    ASSIGN TO sales
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT exception-listing ASSIGN TO sales-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT rank-sort-file  ASSIGN TO "srtwk3".
+                     SELECT ranked-sales-file ASSIGN TO sales-rnk
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  SALESPERSON-in.
@@ -19,9 +26,25 @@
            05 pic x(4).
            05 bonus-out PIC $ZZ,ZZZ.
            05 pic x(45).
+       fd  exception-listing.
+       01  exception-rec.
+           05                              pic x(132).
+       SD  rank-sort-file.
+       01  rank-sort-rec.
+           05  rank-total        pic 9(5)v99.
+           05  rank-no           pic 9(2).
+           05  rank-name         pic x(20).
+       fd  ranked-sales-file.
+       01  ranked-sales-rec.
+           05  ranked-total      pic 9(5)v99.
+           05  ranked-no         pic 9(2).
+           05  ranked-name       pic x(20).
+       fd  run-log-file.
+           COPY RUNLOG.
 
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  more-ranked-records      picture xxx value 'yes'.
        01  CURRENT-DATE-FIELDS.
            05  CURRENT-DATE.
               10  CURRENT-YEAR    PIC  9(4).
@@ -40,32 +63,73 @@
            05 pic x(16) value "SALESPERSON NAME".
            05 pic x(9).
            05 pic x(11) value "TOTAL SALES".
+           05 pic x(4).
+           05 pic x(10) value "COMMISSION".
        01  PAGE-HDR-3.
            05 pic x(40).
            05 pic x(19) value "TOTAL COMPANY SALES".
            05 pic x(3).
            05 GRAND-TOTAL PIC 99999999.99.
+       01  DETAIL-LINE.
+           05 pic x(10).
+           05 detail-no-out        pic 9(2).
+           05 pic x(12).
+           05 detail-name-out      pic x(20).
+           05 pic x(5).
+           05 detail-total-out     pic $ZZ,ZZZ.99.
+           05 pic x(5).
+           05 detail-commission-out pic $ZZ,ZZZ.99.
+       01  RANKING-HEADER.
+           05 pic x(34) value "SALESPEOPLE RANKED BY TOTAL SALES".
+       01  RANKING-DETAIL-LINE.
+           05 pic x(5) value "RANK ".
+           05 ranking-rank-out     pic z9.
+           05 pic x(2).
+           05 ranking-no-out       pic 9(2).
+           05 pic x(2).
+           05 ranking-name-out     pic x(20).
+           05 pic x(2).
+           05 ranking-total-out    pic $ZZ,ZZZ.99.
+       01  EXCEPTION-LINE.
+           05                       pic x(8) value "REJECT: ".
+           05  exception-no-out     pic 9(2).
+           05                       pic x(30) value
+                      " SALESPERSON NO. OUT OF RANGE".
        01  TOTAL-SALES.
-           05 TOTALss   PIC 99999.99 OCCURS 20 TIMES.
+           05 TOTALss   PIC 9(5)V99 OCCURS 20 TIMES.
        01  SALES_NAMES.
            05 NAMES   PIC X(20) OCCURS 20 TIMES.
        01  ID-NUMBERS.
            05 NUMS   PIC 9(2) OCCURS 20 TIMES.
+       01  SALESPERSON-USED.
+           05 SALESPERSON-USED-SW PIC X OCCURS 20 TIMES VALUE 'N'.
+           88  SALESPERSON-USED-FLAG    VALUE 'Y'.
+       01  commission-amt          pic 9(5)v99.
+       01  grand-total-amt          pic 9(8)v99 value 0.
+       01  ranking-number           pic 9(2) value 0.
        01  TIC PIC 99 VALUE 1.
        01  space-1 PIC x(12).
        01  space-2 PIC x(5).
        01  Formatted-total pic $ZZ,ZZZ.99.
        01  NO-moved pic 99.
+       01  no-valid-sw              pic x value 'Y'.
+           88  no-valid                 value 'Y'.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-out      pic 9(7) value 0.
+       01  run-log-records-rejected pic 9(7) value 0.
        PROCEDURE DIVISION.
        100-main-module.
-           open input SALESPERSON-in 
-                output label-rec 
+           open input SALESPERSON-in
+                output label-rec
+                output exception-listing
+                extend run-log-file
               DISPLAY "ENTER THE MONTH (XX): "
-               ACCEPT CURRENT-MONTH 
+               ACCEPT CURRENT-MONTH
               DISPLAY "ENTER THE DAY (XX): "
-               ACCEPT CURRENT-DAY 
+               ACCEPT CURRENT-DAY
               DISPLAY "ENTER THE YEAR (XXXX): "
-               ACCEPT CURRENT-YEAR 
+               ACCEPT CURRENT-YEAR
 
                MOVE CURRENT-MONTH TO FORMATTED-DATE(1:2)
                MOVE '/'              TO FORMATTED-DATE(3:1)
@@ -73,41 +137,112 @@
                MOVE '/'              TO FORMATTED-DATE(6:1)
                MOVE CURRENT-YEAR  TO FORMATTED-DATE(7:4)
 
-               PERFORM UNTIL TIC = 20
+               MOVE 0 TO grand-total-amt
+               PERFORM VARYING TIC FROM 1 BY 1 UNTIL TIC > 20
                  MOVE 0 TO TOTALss(TIC)
                END-PERFORM
 
-
-           
-               write print-rec from PAGE-HDR-1 
+               write print-rec from PAGE-HDR-1
                write print-rec from BREAK
                write print-rec from PAGE-HDR-2
 
            perform until are-there-more-records = 'no '
-              read SALESPERSON-in 
-                at end
-                  MOVE 0 TO TIC 
-                  PERFORM UNTIL TIC = 20
-                  write print-rec from NUMS(TIC) AFTER ADVANCING 0 LINES
-                  write print-rec from space-1
-                 write print-rec from NAMES(TIC) AFTER ADVANCING 0 LINES
-                  write print-rec from space-2
-                  move TOTALss(TIC) to Formatted-total 
-                  write print-rec from Formatted-total 
-                    END-PERFORM
-                       move 'no ' to are-there-more-records 
+              read SALESPERSON-in
+                    at end
+                       move 'no ' to are-there-more-records
                     not at end
-                       MOVE SALESPERSON-NAME TO NAMES(SALESPERSON-NO)
-                       MOVE SALESPERSON-NO  TO NUMS(SALESPERSON-NO)
-                       MOVE SALESPERSON-NO TO NO-moved
-                       COMPUTE TOTALss(NO-moved) 
-                       = TOTALss(NO-moved) + AMT-OF-SALES
-                       
-
-                       
+                       add 1 to run-log-records-in
+                       if SALESPERSON-NO < 1 or SALESPERSON-NO > 20
+                          perform 250-exception-routine
+                       else
+                          perform 200-move-routine
+                       end-if
               end-read
            END-PERFORM
-           close SALESPERSON-in 
-                 label-rec 
+           perform 400-print-totals
+           move grand-total-amt to GRAND-TOTAL
+           write print-rec from BREAK
+           write print-rec from PAGE-HDR-3
+           perform 500-print-ranking
+           perform 900-write-run-log
+           close SALESPERSON-in
+                 label-rec
+                 exception-listing
+                 run-log-file
            stop run.
-       
\ No newline at end of file
+       200-move-routine.
+           MOVE SALESPERSON-NAME TO NAMES(SALESPERSON-NO)
+           MOVE SALESPERSON-NO  TO NUMS(SALESPERSON-NO)
+           MOVE 'Y' TO SALESPERSON-USED-SW(SALESPERSON-NO)
+           MOVE SALESPERSON-NO TO NO-moved
+           COMPUTE TOTALss(NO-moved)
+              = TOTALss(NO-moved) + AMT-OF-SALES
+           ADD AMT-OF-SALES TO grand-total-amt
+           add 1 to run-log-records-out.
+       250-exception-routine.
+           add 1 to run-log-records-rejected
+           move spaces to exception-line
+           move SALESPERSON-NO to exception-no-out
+           write exception-rec from exception-line.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "553_1   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move run-log-records-out to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
+       400-print-totals.
+           PERFORM VARYING TIC FROM 1 BY 1 UNTIL TIC > 20
+              IF SALESPERSON-USED-FLAG(TIC)
+                 move NUMS(TIC) to detail-no-out
+                 move NAMES(TIC) to detail-name-out
+                 move TOTALss(TIC) to detail-total-out
+                 perform 450-compute-commission
+                 move commission-amt to detail-commission-out
+                 write print-rec from DETAIL-LINE
+              END-IF
+           END-PERFORM.
+       450-compute-commission.
+           if TOTALss(TIC) >= 25000.00
+              compute commission-amt ROUNDED = TOTALss(TIC) * 0.10
+           else
+              if TOTALss(TIC) >= 10000.00
+                 compute commission-amt ROUNDED = TOTALss(TIC) * 0.07
+              else
+                 compute commission-amt ROUNDED = TOTALss(TIC) * 0.05
+              end-if
+           end-if.
+       500-print-ranking.
+           SORT rank-sort-file ON DESCENDING KEY rank-total
+                INPUT PROCEDURE IS 600-release-salespeople
+                GIVING ranked-sales-file
+           write print-rec from BREAK
+           write print-rec from RANKING-HEADER
+           open input ranked-sales-file
+           move 0 to ranking-number
+           perform until more-ranked-records = 'no '
+              read ranked-sales-file
+                    at end
+                       move 'no ' to more-ranked-records
+                    not at end
+                       add 1 to ranking-number
+                       move ranking-number to ranking-rank-out
+                       move ranked-no to ranking-no-out
+                       move ranked-name to ranking-name-out
+                       move ranked-total to ranking-total-out
+                       write print-rec from RANKING-DETAIL-LINE
+              end-read
+           end-perform
+           close ranked-sales-file.
+       600-release-salespeople.
+           PERFORM VARYING TIC FROM 1 BY 1 UNTIL TIC > 20
+              IF SALESPERSON-USED-FLAG(TIC)
+                 move TOTALss(TIC) to rank-total
+                 move NUMS(TIC) to rank-no
+                 move NAMES(TIC) to rank-name
+                 RELEASE rank-sort-rec
+              END-IF
+           END-PERFORM.
