@@ -1,29 +1,155 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INTERACTIVE7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. SELECT tax-rate-file ASSIGN TO tax-rates
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT batch-input-file ASSIGN TO tax-in
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT receipt-file ASSIGN TO tax-receipt
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       file section.
+       fd  tax-rate-file.
+       01  tax-rate-rec.
+           05  rate-jurisdiction-code     pic x(4).
+           05  rate-percent               pic 9v9999.
+       fd  batch-input-file.
+       01  batch-tax-rec.
+           05  batch-jurisdiction-code    pic x(4).
+           05  batch-customer-name        pic x(20).
+           05  batch-total                pic 999v99.
+           05  batch-exempt-flag          pic x.
+       fd  receipt-file.
+       01  receipt-rec.
+           05  receipt-jurisdiction-out   pic x(4).
+           05  pic x(2).
+           05  receipt-name-out           pic x(20).
+           05  pic x(2).
+           05  receipt-total-out          pic zz9.99.
+           05  pic x(2).
+           05  receipt-tax-out            pic zz9.99.
+           05  pic x(2).
+           05  receipt-total-with-tax-out pic zzz9.99.
+           05  pic x(2).
+           05  receipt-exempt-out         pic x(9).
+       WORKING-STORAGE SECTION.
+       01  more-rate-records        picture xxx value 'yes'.
+       01  are-there-more-records   picture xxx value 'yes'.
+       01  MORE-DATA PIC XXX VALUE "YES".
+       01  RUN-MODE                 PIC X VALUE 'I'.
+           88  INTERACTIVE-MODE         VALUE 'I'.
+           88  BATCH-MODE-FLAG          VALUE 'B'.
+       01  JURISDICTION-CODE         PIC X(4).
+       01  CUSTOMER-NAME             PIC X(20).
        01  TOTAL     PIC 999V99.
-       01  TAX      PIC 9V99 VALUE 1.08.
+       01  EXEMPT-FLAG-SW            PIC X VALUE 'N'.
+           88  CUSTOMER-TAX-EXEMPT       VALUE 'Y'.
+       01  TAX-RATE                 PIC 9V9999.
+       01  TAX-AMT                  PIC 999V99.
        01  TOTAL_WITH_TAX PIC 999V99.
-       01  MORE-DATA PIC XXX VALUE "YES".
+       01  tax-rate-table-idx        pic 9(2) comp.
+       01  tax-rate-table-count      pic 9(2) value 0.
+       01  tax-rate-table.
+           05  tax-rate-table-entry OCCURS 20 TIMES.
+               10  tax-rate-table-code   pic x(4).
+               10  tax-rate-table-pct    pic 9v9999.
        PROCEDURE DIVISION.
        100-MAIN.
+           perform 120-load-tax-rates
+           DISPLAY "RUN IN BATCH MODE (B) OR INTERACTIVE MODE (I)? "
+           ACCEPT RUN-MODE
+           open output receipt-file
+           if BATCH-MODE-FLAG
+              perform 400-batch-mode
+           else
+              perform 500-interactive-mode
+           end-if
+           close receipt-file
+           STOP RUN.
+       120-load-tax-rates.
+           open input tax-rate-file
+           perform until more-rate-records = 'no '
+              read tax-rate-file
+                    at end
+                       move 'no ' to more-rate-records
+                    not at end
+                       add 1 to tax-rate-table-count
+                       if tax-rate-table-count > 20
+                          display "INTERACTIVE7: TAX-RATE-FILE HAS "
+                             "MORE THAN 20 RECORDS -- TABLE FULL"
+                          close tax-rate-file
+                          stop run
+                       end-if
+                       move rate-jurisdiction-code
+                         to tax-rate-table-code(tax-rate-table-count)
+                       move rate-percent
+                         to tax-rate-table-pct(tax-rate-table-count)
+              end-read
+           end-perform
+           close tax-rate-file.
+       400-batch-mode.
+           open input batch-input-file
+           perform until are-there-more-records = 'no '
+              read batch-input-file
+                    at end
+                       move 'no ' to are-there-more-records
+                    not at end
+                       move batch-jurisdiction-code to JURISDICTION-CODE
+                       move batch-customer-name to CUSTOMER-NAME
+                       move batch-total to TOTAL
+                       move batch-exempt-flag to EXEMPT-FLAG-SW
+                       perform 600-lookup-rate
+                       perform 650-compute-tax
+                       perform 700-write-receipt
+              end-read
+           end-perform
+           close batch-input-file.
+       500-interactive-mode.
            PERFORM UNTIL MORE-DATA = "NO "
+              DISPLAY "ENTER JURISDICTION CODE: "
+              ACCEPT JURISDICTION-CODE
+              DISPLAY "ENTER CUSTOMER NAME: "
+              ACCEPT CUSTOMER-NAME
               DISPLAY "ENTER TOTAL BEFORE TAX: "
-              ACCEPT TOTAL 
-              MULTIPLY TOTAL BY TAX GIVING TOTAL_WITH_TAX 
-              DISPLAY "TOTAL WITH TAX IS: ", TOTAL_WITH_TAX 
+              ACCEPT TOTAL
+              DISPLAY "IS THIS CUSTOMER TAX-EXEMPT (Y/N)? "
+              ACCEPT EXEMPT-FLAG-SW
+              perform 600-lookup-rate
+              perform 650-compute-tax
+              DISPLAY "SALES TAX IS: ", TAX-AMT
+              DISPLAY "TOTAL WITH TAX IS: ", TOTAL_WITH_TAX
+              perform 700-write-receipt
               DISPLAY "IS THERE MORE DATA (YES/NO)?"
-              ACCEPT MORE-DATA 
-           END-PERFORM
-           STOP RUN.
-       200-move-routine.
-                  move spaces to print-rec
-                  move student-name to student-name-out
-                  move num-credits to num-credits-out
-                  IF num-credits > 12 then
-                  compute tuition-out = 6300
-                  ELSE 
-                  MULTIPLY num-credits by 525 giving tuition-out
-                  END-IF 
-                  write print-rec.
\ No newline at end of file
+              ACCEPT MORE-DATA
+           END-PERFORM.
+       600-lookup-rate.
+           move 0 to TAX-RATE
+           perform varying tax-rate-table-idx from 1 by 1
+                   until tax-rate-table-idx > tax-rate-table-count
+              if JURISDICTION-CODE
+                    = tax-rate-table-code(tax-rate-table-idx)
+                 move tax-rate-table-pct(tax-rate-table-idx)
+                   to TAX-RATE
+              end-if
+           end-perform.
+       650-compute-tax.
+           if CUSTOMER-TAX-EXEMPT
+              move 0 to TAX-AMT
+           else
+              compute TAX-AMT ROUNDED = TOTAL * TAX-RATE
+           end-if
+           compute TOTAL_WITH_TAX = TOTAL + TAX-AMT.
+       700-write-receipt.
+           move spaces to receipt-rec
+           move JURISDICTION-CODE to receipt-jurisdiction-out
+           move CUSTOMER-NAME to receipt-name-out
+           move TOTAL to receipt-total-out
+           move TAX-AMT to receipt-tax-out
+           move TOTAL_WITH_TAX to receipt-total-with-tax-out
+           if CUSTOMER-TAX-EXEMPT
+              move "EXEMPT" to receipt-exempt-out
+           else
+              move "TAXABLE" to receipt-exempt-out
+           end-if
+           write receipt-rec.
