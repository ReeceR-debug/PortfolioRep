@@ -1,10 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 338_1.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT rental-info    ASSIGN TO rental-in
            ORGANIZATION IS LINE SEQUENTIAL.
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT rate-table-file ASSIGN TO rate-tbl
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT exception-listing ASSIGN TO rental-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT run-log-file ASSIGN TO RUN-LOG
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  rental-info.
@@ -22,55 +28,141 @@
            05 pic x(3).
            05 cost-out pic 9(8)v9(2).
 
+       fd  rate-table-file.
+       01  rate-table-rec.
+           05  rt-type-of-car       pic x(1).
+           05  rt-car-name          pic x(10).
+           05  rt-daily-price       pic 9(2).
+           05  rt-per-mile          pic 9(1)v9(2).
+           05  rt-weekly-daily-price pic 9(2).
+
+       fd  exception-listing.
+           COPY REJLIST.
+       fd  run-log-file.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        01  are-there-more-records   picture xxx value 'yes'.
+       01  more-rate-records        picture xxx value 'yes'.
        01  car-name pic x(10).
        01  daily-price pic 9(2).
        01  per-mile pic 9(1)v9(2).
-       01  one pic x(1) value '1'.
-       01  two pic x(1) value '2'.
-       01  three pic x(1) value '3'.
+       01  weekly-daily-price pic 9(2).
+       01  effective-daily-price pic 9(2).
+       01  weekly-discount-days  pic 9(2) value 7.
+       01  rate-table-idx         pic 9(2) comp.
+       01  rate-table-count       pic 9(2) value 0.
+       01  rate-table.
+           05  rate-table-entry OCCURS 20 TIMES.
+               10  rate-table-type   pic x(1).
+               10  rate-table-name   pic x(10).
+               10  rate-table-daily  pic 9(2).
+               10  rate-table-mile   pic 9(1)v9(2).
+               10  rate-table-weekly pic 9(2).
+       01  car-type-found-sw      pic x value 'N'.
+           88  car-type-found         value 'Y'.
+       01  run-log-records-in       pic 9(7) value 0.
+       01  run-log-time-8            pic 9(8).
+       01  run-log-records-out      pic 9(7) value 0.
+       01  run-log-records-rejected pic 9(7) value 0.
        PROCEDURE DIVISION.
        100-main-module.
-           open input rental-info 
-                output label-rec 
-           
+           perform 120-load-rate-table
+           open input rental-info
+                output label-rec
+                output exception-listing
+                extend run-log-file
+
            perform until are-there-more-records = 'no '
-              read rental-info 
+              read rental-info
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-move-routine
+                       add 1 to run-log-records-in
+                       perform 150-lookup-rate
+                       if car-type-found
+                          perform 200-move-routine
+                       else
+                          perform 250-exception-routine
+                       end-if
               end-read
            END-PERFORM
-           close rental-info 
-                 label-rec 
+           perform 900-write-run-log
+           close rental-info
+                 label-rec
+                 exception-listing
+                 run-log-file
            stop run.
+       120-load-rate-table.
+           open input rate-table-file
+           perform until more-rate-records = 'no '
+              read rate-table-file
+                    at end
+                       move 'no ' to more-rate-records
+                    not at end
+                       add 1 to rate-table-count
+                       if rate-table-count > 20
+                          display "338_1: RATE-TABLE-FILE HAS MORE "
+                             "THAN 20 RECORDS -- RATE TABLE FULL"
+                          close rate-table-file
+                          stop run
+                       end-if
+                       move rt-type-of-car
+                         to rate-table-type(rate-table-count)
+                       move rt-car-name
+                         to rate-table-name(rate-table-count)
+                       move rt-daily-price
+                         to rate-table-daily(rate-table-count)
+                       move rt-per-mile
+                         to rate-table-mile(rate-table-count)
+                       move rt-weekly-daily-price
+                         to rate-table-weekly(rate-table-count)
+              end-read
+           end-perform
+           close rate-table-file.
+       150-lookup-rate.
+           move 'N' to car-type-found-sw
+           perform varying rate-table-idx from 1 by 1
+                   until rate-table-idx > rate-table-count
+              if type-of-car = rate-table-type(rate-table-idx)
+                 move 'Y' to car-type-found-sw
+                 move rate-table-name(rate-table-idx) to car-name
+                 move rate-table-daily(rate-table-idx) to daily-price
+                 move rate-table-mile(rate-table-idx) to per-mile
+                 move rate-table-weekly(rate-table-idx)
+                   to weekly-daily-price
+              end-if
+           end-perform.
        200-move-routine.
-           move spaces to print-rec.
-
-           IF type-of-car equal TO one 
-           move "Toyota" to car-name
-           move 26 to daily-price 
-           move 0.18 to per-mile 
-           end-if
+           move spaces to print-rec
 
-           IF type-of-car equal TO two 
-           move "Chevrolet" to car-name
-           move 32 to daily-price 
-           move 0.22 to per-mile 
+           if days-rented >= weekly-discount-days
+              move weekly-daily-price to effective-daily-price
+           else
+              move daily-price to effective-daily-price
            end-if
 
-           IF type-of-car equal TO three 
-           move "Cadillac" to car-name
-           move 43 to daily-price 
-           move 0.28 to per-mile 
-           end-if
-
-           move first-In   to first-In-out   
-           move last-name  to last-name-out  
-           compute cost-out = (daily-price * days-rented)
-           +(per-mile * miles-driven)
-
+           move first-In   to first-In-out
+           move last-name  to last-name-out
+           compute cost-out = (effective-daily-price * days-rented)
+              + (per-mile * miles-driven)
 
+           add 1 to run-log-records-out
            write print-rec.
+       250-exception-routine.
+           add 1 to run-log-records-rejected
+           move spaces to SUSPENSE-REC
+           move "338_1   " to SUSP-SOURCE-PROGRAM
+           move last-name to SUSP-KEY-FIELD
+           move "UNRECOGNIZED TYPE OF CAR" to SUSP-REASON
+           write SUSPENSE-REC.
+       900-write-run-log.
+           move spaces to RUN-LOG-REC
+           move "338_1   " to RL-PROGRAM-NAME
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT run-log-time-8 FROM TIME
+           move run-log-time-8(1:6) to RL-RUN-TIME
+           move run-log-records-in to RL-RECORDS-IN
+           move run-log-records-out to RL-RECORDS-OUT
+           move run-log-records-rejected to RL-RECORDS-REJECTED
+           write RUN-LOG-REC.
