@@ -1,10 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 257_4.
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT cust-info    ASSIGN TO cust-file
            ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT sorted-cust-info ASSIGN TO cust-file-srt
+           ORGANIZATION IS LINE SEQUENTIAL.
+                     SELECT sort-work    ASSIGN TO "srtwk1".
                      SELECT label-rec  ASSIGN TO printer.
+                     SELECT exception-listing ASSIGN TO lbl-exc
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        file section.
        fd  cust-info.
@@ -13,42 +18,172 @@
            05  StreetAdd                     pic X(20).
            05  city-state-zip                pic X(20).
            05  num-of-lables                 pic X(2).
+       SD  sort-work.
+       01  sort-rec.
+           05  s-custName                    pic X(20).
+           05  s-StreetAdd                   pic X(20).
+           05  s-city-state-zip.
+               10  s-csz-prefix               pic x(15).
+               10  s-zip-code                 pic x(5).
+           05  s-num-of-lables                pic X(2).
+       fd  sorted-cust-info.
+       01  sorted-record.
+           05  sorted-custName               pic X(20).
+           05  sorted-StreetAdd              pic X(20).
+           05  sorted-city-state-zip         pic X(20).
+           05  sorted-num-of-lables          pic X(2).
        fd  label-rec.
        01  print-rec.
            05 pic x(132).
+       fd  exception-listing.
+       01  exception-rec.
+           05                              pic x(132).
        WORKING-STORAGE SECTION.
-       01  MyCounter PIC 9 VALUE 1.
+       01  MyCounter PIC 9(2) VALUE 1.
        01  are-there-more-records   picture xxx value 'yes'.
        01  Next-Line           pic x.
+       01  layout-mode          pic x value '1'.
        01  custName-out        pic x(20).
        01  StreetAdd-out       pic x(20).
        01  city-state-zip-out pic x(20).
+       01  num-of-lables-numeric   pic 99.
+       01  num-of-lables-valid-sw  pic x value 'Y'.
+           88  num-of-lables-valid    value 'Y'.
+       01  max-lables              pic 99 value 20.
+       01  exception-line.
+           05                        pic x(9) value "REJECT:  ".
+           05  exception-name-out    pic x(20).
+           05                   pic x(30) value
+                     " INVALID LABEL COUNT REQUESTED".
+       01  zip-band-out         pic x(3).
+       01  prev-zip-band        pic x(3) value spaces.
+       01  zip-band-count       pic 9(5) value 0.
+       01  first-band-sw        pic x value 'Y'.
+           88  first-band            value 'Y'.
+       01  zip-band-total-line.
+           05                        pic x(14) value "ZIP BAND ".
+           05  zip-band-total-out    pic x(3).
+           05                        pic x(8) value " LABELS:".
+           05                        pic x.
+           05  zip-band-count-out    pic zz,zz9.
+       01  three-across-slot      pic 9 value 0.
+       01  three-across-buf.
+           05  ta-name-buf   OCCURS 3 TIMES pic x(22).
+           05  ta-street-buf OCCURS 3 TIMES pic x(22).
+           05  ta-csz-buf    OCCURS 3 TIMES pic x(22).
+       01  three-across-idx       pic 9 comp.
+       01  three-across-row.
+           05  row-field OCCURS 3 TIMES     pic x(22).
        PROCEDURE DIVISION.
        100-main-module.
-           open input cust-info 
-                output label-rec 
-           
+           DISPLAY "ENTER LABEL LAYOUT (1=ONE-PER-ROW 3=3-ACROSS): "
+           ACCEPT layout-mode
+           SORT sort-work ON ASCENDING KEY s-zip-code
+                USING cust-info
+                GIVING sorted-cust-info
+           open input sorted-cust-info
+                output label-rec
+                output exception-listing
+
            perform until are-there-more-records = 'no '
-              read cust-info 
+              read sorted-cust-info
                     at end
-                       move 'no ' to are-there-more-records 
+                       move 'no ' to are-there-more-records
                     not at end
-                       perform 200-move-routine
-                       PERFORM UNTIL MyCounter > num-of-lables 
-                       WRITE print-rec FROM custName-out
-                       WRITE print-rec FROM StreetAdd-out
-                       WRITE print-rec FROM city-state-zip-out
-                       WRITE print-rec FROM Next-Line
-                       COMPUTE MyCounter = MyCounter + 1
-                       END-PERFORM
-                       COMPUTE MyCounter = 1
+                       perform 300-validate-num-of-lables
+                       if num-of-lables-valid
+                          perform 200-move-routine
+                          perform 350-zip-band-check
+                          perform 400-print-labels
+                       else
+                          perform 250-exception-routine
+                       end-if
               end-read
            END-PERFORM
-           close cust-info 
-                 label-rec 
+           if not first-band
+              move prev-zip-band to zip-band-total-out
+              move zip-band-count to zip-band-count-out
+              write print-rec from zip-band-total-line
+           end-if
+           if layout-mode = '3' and three-across-slot > 0
+              perform 450-flush-three-across-row
+           end-if
+           close sorted-cust-info
+                 label-rec
+                 exception-listing
            stop run.
        200-move-routine.
            move spaces to print-rec
-           move custName to custName-out 
-           move StreetAdd to StreetAdd-out 
-           move city-state-zip to city-state-zip-out.
+           move sorted-custName to custName-out
+           move sorted-StreetAdd to StreetAdd-out
+           move sorted-city-state-zip to city-state-zip-out.
+       250-exception-routine.
+           move spaces to exception-line
+           move sorted-custName to exception-name-out
+           write exception-rec from exception-line.
+       300-validate-num-of-lables.
+           move 'Y' to num-of-lables-valid-sw
+           if sorted-num-of-lables is not numeric
+              move 'N' to num-of-lables-valid-sw
+           else
+              move sorted-num-of-lables to num-of-lables-numeric
+              if num-of-lables-numeric < 1
+                 or num-of-lables-numeric > max-lables
+                 move 'N' to num-of-lables-valid-sw
+              end-if
+           end-if.
+       350-zip-band-check.
+           move sorted-city-state-zip(16:3) to zip-band-out
+           if first-band
+              move zip-band-out to prev-zip-band
+              move 'N' to first-band-sw
+           else
+              if zip-band-out not = prev-zip-band
+                 move prev-zip-band to zip-band-total-out
+                 move zip-band-count to zip-band-count-out
+                 write print-rec from zip-band-total-line
+                 move 0 to zip-band-count
+                 move zip-band-out to prev-zip-band
+              end-if
+           end-if.
+       400-print-labels.
+           move 1 to MyCounter
+           perform until MyCounter > num-of-lables-numeric
+              add 1 to zip-band-count
+              if layout-mode = '3'
+                 perform 420-add-to-three-across-row
+              else
+                 WRITE print-rec FROM custName-out
+                 WRITE print-rec FROM StreetAdd-out
+                 WRITE print-rec FROM city-state-zip-out
+                 WRITE print-rec FROM Next-Line
+              end-if
+              add 1 to MyCounter
+           end-perform.
+       420-add-to-three-across-row.
+           add 1 to three-across-slot
+           move custName-out to ta-name-buf(three-across-slot)
+           move StreetAdd-out to ta-street-buf(three-across-slot)
+           move city-state-zip-out to ta-csz-buf(three-across-slot)
+           if three-across-slot = 3
+              perform 450-flush-three-across-row
+           end-if.
+       450-flush-three-across-row.
+           move spaces to three-across-row
+           move ta-name-buf(1) to row-field(1)
+           move ta-name-buf(2) to row-field(2)
+           move ta-name-buf(3) to row-field(3)
+           WRITE print-rec FROM three-across-row
+           move spaces to three-across-row
+           move ta-street-buf(1) to row-field(1)
+           move ta-street-buf(2) to row-field(2)
+           move ta-street-buf(3) to row-field(3)
+           WRITE print-rec FROM three-across-row
+           move spaces to three-across-row
+           move ta-csz-buf(1) to row-field(1)
+           move ta-csz-buf(2) to row-field(2)
+           move ta-csz-buf(3) to row-field(3)
+           WRITE print-rec FROM three-across-row
+           WRITE print-rec FROM Next-Line
+           move spaces to three-across-buf
+           move 0 to three-across-slot.
